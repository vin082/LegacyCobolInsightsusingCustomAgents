@@ -0,0 +1,310 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    CUSTOMER STATEMENT GENERATOR.  PRINTS ONE STATEMENT PER
+      *    CUST-ID, LISTING EVERY ACCOUNT OWNED BY THE CUSTOMER AND
+      *    THE PAYMENT-RECORD ACTIVITY POSTED TO EACH ACCOUNT DURING
+      *    THE RUN PERIOD, IN PAY-TIMESTAMP ORDER.  THE ACCOUNT FILE
+      *    IS SORTED BY ACCT-CUST-ID/ACCT-ID AND THE PAYMENT FILE BY
+      *    PAY-ACCT-ID/PAY-TIMESTAMP SO THE THREE INPUTS CAN BE
+      *    WALKED TOGETHER IN A SINGLE PASS.  THE CUSTOMER FILE IS
+      *    ASSUMED TO ALREADY BE IN ASCENDING CUST-ID SEQUENCE.
+      *    THE STATEMENT PERIOD IS SUPPLIED ON A ONE-RECORD PARAMETER
+      *    FILE (STMTPARM) CONTAINING THE FIRST AND LAST DATE OF THE
+      *    PERIOD, CCYYMMDD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO STMTPARM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT ACCOUNT-SORT-WORK ASSIGN TO ASRTWORK.
+
+           SELECT SORTED-ACCOUNT-FILE ASSIGN TO ACCTSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT PAYMENT-SORT-WORK ASSIGN TO PSRTWORK.
+
+           SELECT SORTED-PAYMENT-FILE ASSIGN TO PAYSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+       01  PARAMETER-RECORD.
+           05 PARM-PERIOD-START      PIC 9(8).
+           05 PARM-PERIOD-END        PIC 9(8).
+
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       SD  ACCOUNT-SORT-WORK.
+       01  SORT-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  SORTED-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       SD  PAYMENT-SORT-WORK.
+       01  SORT-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SORTED-PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  STATEMENT-FILE
+           RECORDING MODE IS F.
+       01  STATEMENT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-CUST-EOF            PIC X VALUE 'N'.
+              88 CUST-EOF            VALUE 'Y'.
+           05 WS-ACCT-EOF            PIC X VALUE 'N'.
+              88 ACCT-EOF            VALUE 'Y'.
+           05 WS-PAY-EOF             PIC X VALUE 'N'.
+              88 PAY-EOF             VALUE 'Y'.
+           05 WS-PAY-FS              PIC XX VALUE SPACES.
+           05 WS-ACCT-FS             PIC XX VALUE SPACES.
+           05 WS-CUST-FS             PIC XX VALUE SPACES.
+
+       01  WS-PERIOD.
+           05 WS-PERIOD-START        PIC 9(8) VALUE ZERO.
+           05 WS-PERIOD-END          PIC 9(8) VALUE 99999999.
+
+       01  WS-HIGH-KEY-8              PIC 9(8)  VALUE 99999999.
+       01  WS-HIGH-KEY-10             PIC 9(10) VALUE 9999999999.
+
+       01  WS-COUNTERS.
+           05 WS-CUST-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-ACCT-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-PAY-COUNT           PIC 9(7) VALUE ZERO.
+
+       01  WS-ACCT-TYPE-DESC          PIC X(10) VALUE SPACES.
+
+       01  WS-HEADING-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE 'CUSTOMER NUMBER '.
+           05 WS-HDR-CUST-ID          PIC 9(8)  VALUE ZERO.
+           05 FILLER                 PIC X(6)  VALUE SPACES.
+           05 WS-HDR-CUST-NAME        PIC X(40) VALUE SPACES.
+
+       01  WS-OPEN-DATE-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE 'CUSTOMER SINCE  '.
+           05 WS-HDR-OPEN-DATE        PIC 9(8)  VALUE ZERO.
+
+       01  WS-ACCOUNT-LINE.
+           05 FILLER                 PIC X(12) VALUE SPACES.
+           05 FILLER                 PIC X(8)  VALUE 'ACCOUNT '.
+           05 WS-ACT-ACCT-ID          PIC 9(10) VALUE ZERO.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-ACT-TYPE             PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-ACT-BALANCE          PIC -(9)9.99.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-ACT-LIMIT            PIC -(7)9.99.
+
+       01  WS-PAYMENT-LINE.
+           05 FILLER                 PIC X(16) VALUE SPACES.
+           05 WS-PMT-TIMESTAMP        PIC X(26) VALUE SPACES.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-PMT-TYPE             PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-PMT-AMOUNT           PIC -(7)9.99.
+
+       01  WS-BLANK-LINE               PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT ACCOUNT-SORT-WORK
+               ON ASCENDING KEY ACCT-CUST-ID OF SORT-ACCOUNT-RECORD
+               ON ASCENDING KEY ACCT-ID OF SORT-ACCOUNT-RECORD
+               USING ACCOUNT-FILE
+               GIVING SORTED-ACCOUNT-FILE
+           SORT PAYMENT-SORT-WORK
+               ON ASCENDING KEY PAY-ACCT-ID OF SORT-PAYMENT-RECORD
+               ON ASCENDING KEY PAY-TIMESTAMP OF SORT-PAYMENT-RECORD
+               USING PAYMENT-FILE
+               GIVING SORTED-PAYMENT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMER UNTIL CUST-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETER-FILE
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-PERIOD-START TO WS-PERIOD-START
+                   MOVE PARM-PERIOD-END   TO WS-PERIOD-END
+           END-READ
+           CLOSE PARAMETER-FILE
+           OPEN INPUT  CUSTOMER-FILE
+           OPEN INPUT  SORTED-ACCOUNT-FILE
+           OPEN INPUT  SORTED-PAYMENT-FILE
+           OPEN OUTPUT STATEMENT-FILE
+           PERFORM 2910-READ-CUSTOMER
+           PERFORM 2920-READ-ACCOUNT
+           PERFORM 2930-READ-PAYMENT.
+
+       2000-PROCESS-CUSTOMER.
+           PERFORM 2050-SKIP-ORPHAN-ACCOUNTS
+               UNTIL ACCT-EOF
+               OR ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD
+                   NOT LESS THAN CUST-ID
+           PERFORM 2100-PRINT-CUSTOMER-HEADER
+           PERFORM 2200-PROCESS-ACCOUNT
+               UNTIL ACCT-EOF
+               OR ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD NOT = CUST-ID
+           MOVE WS-BLANK-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-CUST-COUNT
+           PERFORM 2910-READ-CUSTOMER.
+
+       2050-SKIP-ORPHAN-ACCOUNTS.
+           PERFORM 2920-READ-ACCOUNT.
+
+       2100-PRINT-CUSTOMER-HEADER.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE CUST-ID IN CUSTOMER-RECORD TO WS-HDR-CUST-ID
+           MOVE CUST-NAME IN CUSTOMER-RECORD TO WS-HDR-CUST-NAME
+           MOVE WS-HEADING-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO WS-OPEN-DATE-LINE
+           MOVE CUST-OPEN-DATE IN CUSTOMER-RECORD TO WS-HDR-OPEN-DATE
+           MOVE WS-OPEN-DATE-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       2200-PROCESS-ACCOUNT.
+           PERFORM 2300-PRINT-ACCOUNT-LINE
+           PERFORM 2400-SKIP-ORPHAN-PAYMENTS
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT LESS THAN ACCT-ID OF SORTED-ACCOUNT-RECORD
+           PERFORM 2500-PROCESS-PAYMENT
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT = ACCT-ID OF SORTED-ACCOUNT-RECORD
+           ADD 1 TO WS-ACCT-COUNT
+           PERFORM 2920-READ-ACCOUNT.
+
+       2300-PRINT-ACCOUNT-LINE.
+           EVALUATE TRUE
+               WHEN ACCT-CURRENT OF SORTED-ACCOUNT-RECORD
+                   MOVE 'CURRENT   ' TO WS-ACCT-TYPE-DESC
+               WHEN ACCT-SAVINGS OF SORTED-ACCOUNT-RECORD
+                   MOVE 'SAVINGS   ' TO WS-ACCT-TYPE-DESC
+               WHEN ACCT-LOAN OF SORTED-ACCOUNT-RECORD
+                   MOVE 'LOAN      ' TO WS-ACCT-TYPE-DESC
+               WHEN OTHER
+                   MOVE 'UNKNOWN   ' TO WS-ACCT-TYPE-DESC
+           END-EVALUATE
+           MOVE SPACES TO WS-ACCOUNT-LINE
+           MOVE ACCT-ID OF SORTED-ACCOUNT-RECORD TO WS-ACT-ACCT-ID
+           MOVE WS-ACCT-TYPE-DESC TO WS-ACT-TYPE
+           MOVE ACCT-BALANCE OF SORTED-ACCOUNT-RECORD TO WS-ACT-BALANCE
+           MOVE ACCT-LIMIT OF SORTED-ACCOUNT-RECORD TO WS-ACT-LIMIT
+           MOVE WS-ACCOUNT-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       2400-SKIP-ORPHAN-PAYMENTS.
+           PERFORM 2930-READ-PAYMENT.
+
+       2500-PROCESS-PAYMENT.
+           IF PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8) >=
+                   WS-PERIOD-START
+               AND PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8) <=
+                   WS-PERIOD-END
+               PERFORM 2600-PRINT-PAYMENT-LINE
+           END-IF
+           PERFORM 2930-READ-PAYMENT.
+
+       2600-PRINT-PAYMENT-LINE.
+           MOVE SPACES TO WS-PAYMENT-LINE
+           MOVE PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD
+               TO WS-PMT-TIMESTAMP
+           MOVE PAY-TYPE OF SORTED-PAYMENT-RECORD TO WS-PMT-TYPE
+           MOVE PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-PMT-AMOUNT
+           MOVE WS-PAYMENT-LINE TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           ADD 1 TO WS-PAY-COUNT.
+
+       2910-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-ACCOUNT.
+           READ SORTED-ACCOUNT-FILE
+               AT END
+                   SET ACCT-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-8 TO ACCT-CUST-ID
+                       OF SORTED-ACCOUNT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2930-READ-PAYMENT.
+           READ SORTED-PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO PAY-ACCT-ID
+                       OF SORTED-PAYMENT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE CUSTOMER-FILE
+           CLOSE SORTED-ACCOUNT-FILE
+           CLOSE SORTED-PAYMENT-FILE
+           CLOSE STATEMENT-FILE
+           DISPLAY 'STMTGEN - STATEMENTS PRINTED  : ' WS-CUST-COUNT
+           DISPLAY 'STMTGEN - ACCOUNTS LISTED      : ' WS-ACCT-COUNT
+           DISPLAY 'STMTGEN - PAYMENTS LISTED      : ' WS-PAY-COUNT.
