@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFVAL.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    CUSTOMER/ACCOUNT CROSS-REFERENCE VALIDATION.  RUN BEFORE
+      *    ANY POSTING JOB TO CATCH ACCOUNTS WHOSE ACCT-CUST-ID HAS
+      *    NO MATCHING CUSTOMER MASTER ENTRY (ORPHANED ACCOUNTS) AND
+      *    CUSTOMERS WHOSE AGGREGATE ACCT-BALANCE ACROSS ALL THEIR
+      *    ACCOUNTS DOES NOT RECONCILE TO CUST-BALANCE.  BOTH KINDS
+      *    OF BREAK ARE WRITTEN TO THE BREAK REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+
+           SELECT SORTED-ACCOUNT-FILE ASSIGN TO ACCTSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BREAK-REPORT ASSIGN TO XREFRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  SORTED-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  BREAK-REPORT
+           RECORDING MODE IS F.
+       01  BREAK-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-CUST-EOF            PIC X VALUE 'N'.
+              88 CUST-EOF            VALUE 'Y'.
+           05 WS-ACCT-EOF            PIC X VALUE 'N'.
+              88 ACCT-EOF            VALUE 'Y'.
+
+       01  WS-ACCT-FS                PIC XX VALUE SPACES.
+       01  WS-CUST-FS                PIC XX VALUE SPACES.
+
+       01  WS-COMPARE-KEYS.
+           05 WS-CUST-KEY            PIC 9(8) VALUE ZERO.
+           05 WS-ACCT-KEY            PIC 9(8) VALUE ZERO.
+       01  WS-HIGH-KEY                PIC 9(8) VALUE 99999999.
+
+       01  WS-CUST-ACCUM-BALANCE      PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-SAVE-CUST-ID            PIC 9(8) VALUE ZERO.
+       01  WS-SAVE-CUST-NAME          PIC X(40) VALUE SPACES.
+       01  WS-SAVE-CUST-BALANCE       PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-ORPHAN-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-BREAK-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 WS-RPT-TYPE            PIC X(20) VALUE SPACES.
+           05 WS-RPT-ID              PIC 9(8)  VALUE ZERO.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-RPT-DETAIL          PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY ACCT-CUST-ID OF SORT-ACCOUNT-RECORD
+               USING ACCOUNT-FILE
+               GIVING SORTED-ACCOUNT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE
+               UNTIL CUST-EOF AND ACCT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-FILE
+           OPEN INPUT  SORTED-ACCOUNT-FILE
+           OPEN OUTPUT BREAK-REPORT
+           PERFORM 2100-READ-CUSTOMER
+           PERFORM 2200-READ-ACCOUNT.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-ACCT-KEY < WS-CUST-KEY
+                   PERFORM 2300-REPORT-ORPHAN-ACCOUNT
+                   PERFORM 2200-READ-ACCOUNT
+               WHEN WS-ACCT-KEY = WS-CUST-KEY
+                   AND WS-CUST-KEY NOT = WS-HIGH-KEY
+                   ADD ACCT-BALANCE OF SORTED-ACCOUNT-RECORD
+                       TO WS-CUST-ACCUM-BALANCE
+                   PERFORM 2200-READ-ACCOUNT
+               WHEN OTHER
+                   PERFORM 2400-CHECK-CUSTOMER-BALANCE
+                   PERFORM 2100-READ-CUSTOMER
+           END-EVALUATE.
+
+       2100-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+                   MOVE WS-HIGH-KEY TO WS-CUST-KEY
+               NOT AT END
+                   MOVE CUST-ID TO WS-CUST-KEY
+                   MOVE CUST-ID TO WS-SAVE-CUST-ID
+                   MOVE CUST-NAME TO WS-SAVE-CUST-NAME
+                   MOVE CUST-BALANCE TO WS-SAVE-CUST-BALANCE
+                   MOVE ZERO TO WS-CUST-ACCUM-BALANCE
+           END-READ.
+
+       2200-READ-ACCOUNT.
+           READ SORTED-ACCOUNT-FILE
+               AT END
+                   SET ACCT-EOF TO TRUE
+                   MOVE WS-HIGH-KEY TO WS-ACCT-KEY
+               NOT AT END
+                   MOVE ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD
+                       TO WS-ACCT-KEY
+           END-READ.
+
+       2300-REPORT-ORPHAN-ACCOUNT.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 'ORPHANED ACCOUNT' TO WS-RPT-TYPE
+           MOVE ACCT-ID OF SORTED-ACCOUNT-RECORD TO WS-RPT-ID
+           MOVE 'NO MATCHING CUSTOMER MASTER ENTRY'
+               TO WS-RPT-DETAIL
+           MOVE WS-REPORT-LINE TO BREAK-LINE
+           WRITE BREAK-LINE
+           ADD 1 TO WS-ORPHAN-COUNT
+           ADD 1 TO WS-BREAK-COUNT.
+
+       2400-CHECK-CUSTOMER-BALANCE.
+           IF WS-SAVE-CUST-ID NOT = ZERO
+               IF WS-CUST-ACCUM-BALANCE NOT = WS-SAVE-CUST-BALANCE
+                   MOVE SPACES TO WS-REPORT-LINE
+                   MOVE 'BALANCE MISMATCH' TO WS-RPT-TYPE
+                   MOVE WS-SAVE-CUST-ID TO WS-RPT-ID
+                   MOVE 'ACCOUNT TOTAL DOES NOT MATCH CUSTOMER'
+                       TO WS-RPT-DETAIL
+                   MOVE WS-REPORT-LINE TO BREAK-LINE
+                   WRITE BREAK-LINE
+                   ADD 1 TO WS-BREAK-COUNT
+               END-IF
+           END-IF.
+
+       3000-FINALIZE.
+           CLOSE CUSTOMER-FILE
+           CLOSE SORTED-ACCOUNT-FILE
+           CLOSE BREAK-REPORT
+           DISPLAY 'XREFVAL - ORPHANED ACCOUNTS : ' WS-ORPHAN-COUNT
+           DISPLAY 'XREFVAL - TOTAL BREAKS       : ' WS-BREAK-COUNT.
