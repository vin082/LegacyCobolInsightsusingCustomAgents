@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PENDAGE.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    DAILY PENDING-PAYMENT AGING REPORT.  SCANS THE PAYMENT FILE
+      *    FOR EVERY TRANSACTION STILL IN PAY-PENDING STATUS AND AGES
+      *    IT, IN WHOLE DAYS, FROM THE DATE PORTION OF PAY-TIMESTAMP TO
+      *    THE RUN DATE SUPPLIED ON THE AGEPARM CONTROL CARD.  EACH
+      *    PENDING ITEM IS BUCKETED 0-1, 2-3, OR 4-AND-OVER DAYS OLD
+      *    AND LISTED ON THE AGING REPORT, WITH BUCKET TOTALS PRINTED
+      *    AS A SUMMARY AT THE END OF THE RUN SO OPERATIONS CAN SEE AT
+      *    A GLANCE WHICH ITEMS NEED FOLLOW-UP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO AGEPARM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT AGING-REPORT ASSIGN TO PAYAGRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+       01  PARAMETER-RECORD.
+           05 PARM-RUN-DATE           PIC 9(8).
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  AGING-REPORT
+           RECORDING MODE IS F.
+       01  AGING-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAY-FS                  PIC XX VALUE SPACES.
+           88 WS-PAY-FOUND            VALUE '00'.
+
+       01  WS-FLAGS.
+           05 WS-PAY-EOF             PIC X VALUE 'N'.
+              88 PAY-EOF              VALUE 'Y'.
+
+       01  WS-RUN-DATE                PIC 9(8) VALUE ZERO.
+       01  WS-PAY-DATE                PIC 9(8) VALUE ZERO.
+       01  WS-ELAPSED-DAYS            PIC 9(7) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-PENDING-COUNT       PIC 9(7) VALUE ZERO.
+           05 WS-BUCKET-0-1          PIC 9(7) VALUE ZERO.
+           05 WS-BUCKET-2-3          PIC 9(7) VALUE ZERO.
+           05 WS-BUCKET-4-PLUS       PIC 9(7) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                  PIC X(8)  VALUE SPACES.
+           05 WS-DTL-TRANS-ID          PIC 9(12) VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-DTL-ACCT-ID           PIC 9(10) VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-DTL-AMOUNT            PIC Z(8)9.99 VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-DTL-ELAPSED           PIC ZZZZ9 VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-DTL-BUCKET            PIC X(10) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05 FILLER                  PIC X(8)  VALUE SPACES.
+           05 WS-SUM-LABEL             PIC X(24) VALUE SPACES.
+           05 WS-SUM-COUNT             PIC ZZZZZZ9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAYMENT UNTIL PAY-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETER-FILE
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-RUN-DATE TO WS-RUN-DATE
+           END-READ
+           CLOSE PARAMETER-FILE
+           OPEN INPUT  PAYMENT-FILE
+           OPEN OUTPUT AGING-REPORT
+           PERFORM 2910-READ-PAYMENT.
+
+       2000-PROCESS-PAYMENT.
+           IF PAY-PENDING IN PAYMENT-RECORD
+               PERFORM 2100-AGE-AND-REPORT
+           END-IF
+           PERFORM 2910-READ-PAYMENT.
+
+       2100-AGE-AND-REPORT.
+           MOVE PAY-TIMESTAMP (1:8) TO WS-PAY-DATE
+           COMPUTE WS-ELAPSED-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-PAY-DATE)
+           PERFORM 2200-BUCKET-ELAPSED-DAYS
+           PERFORM 2900-WRITE-DETAIL-LINE
+           ADD 1 TO WS-PENDING-COUNT.
+
+       2200-BUCKET-ELAPSED-DAYS.
+           EVALUATE TRUE
+               WHEN WS-ELAPSED-DAYS <= 1
+                   MOVE '0-1 DAYS' TO WS-DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-0-1
+               WHEN WS-ELAPSED-DAYS <= 3
+                   MOVE '2-3 DAYS' TO WS-DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-2-3
+               WHEN OTHER
+                   MOVE '4+ DAYS' TO WS-DTL-BUCKET
+                   ADD 1 TO WS-BUCKET-4-PLUS
+           END-EVALUATE.
+
+       2900-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE PAY-TRANS-ID TO WS-DTL-TRANS-ID
+           MOVE PAY-ACCT-ID TO WS-DTL-ACCT-ID
+           MOVE PAY-AMOUNT TO WS-DTL-AMOUNT
+           MOVE WS-ELAPSED-DAYS TO WS-DTL-ELAPSED
+           MOVE WS-DETAIL-LINE TO AGING-LINE
+           WRITE AGING-LINE.
+
+       2910-READ-PAYMENT.
+           READ PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           PERFORM 3100-WRITE-SUMMARY
+           CLOSE PAYMENT-FILE
+           CLOSE AGING-REPORT
+           DISPLAY 'PENDAGE - PENDING ITEMS REVIEWED : '
+               WS-PENDING-COUNT.
+
+       3100-WRITE-SUMMARY.
+           MOVE SPACES TO AGING-LINE
+           WRITE AGING-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE 'TOTAL PENDING REVIEWED  :' TO WS-SUM-LABEL
+           MOVE WS-PENDING-COUNT TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO AGING-LINE
+           WRITE AGING-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE '0-1 DAYS OLD             :' TO WS-SUM-LABEL
+           MOVE WS-BUCKET-0-1 TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO AGING-LINE
+           WRITE AGING-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE '2-3 DAYS OLD             :' TO WS-SUM-LABEL
+           MOVE WS-BUCKET-2-3 TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO AGING-LINE
+           WRITE AGING-LINE
+
+           MOVE SPACES TO WS-SUMMARY-LINE
+           MOVE '4+ DAYS OLD              :' TO WS-SUM-LABEL
+           MOVE WS-BUCKET-4-PLUS TO WS-SUM-COUNT
+           MOVE WS-SUMMARY-LINE TO AGING-LINE
+           WRITE AGING-LINE.
