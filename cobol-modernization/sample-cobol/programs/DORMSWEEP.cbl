@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMSWEEP.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    ACCOUNT AGING AND DORMANCY SWEEP.  FOR EVERY ACTIVE ACCOUNT
+      *    ON THE ACCOUNT MASTER, DETERMINES THE DATE OF LAST ACTIVITY
+      *    AS THE LATEST PAY-TIMESTAMP ON THE PAYMENT FILE FOR THAT
+      *    ACCT-ID, OR ACCT-OPEN-DATE WHEN THE ACCOUNT HAS NEVER HAD A
+      *    PAYMENT POSTED.  WHEN THE ELAPSED TIME SINCE LAST ACTIVITY
+      *    MEETS OR EXCEEDS THE DORMANCY THRESHOLD (SUPPLIED ON THE
+      *    DORMPARM CONTROL CARD, IN DAYS) THE ACCOUNT IS FLIPPED FROM
+      *    ACTIVE TO INACTIVE AND LISTED ON THE DORMANCY ROSTER FOR
+      *    COMPLIANCE REVIEW.  THE PAYMENT FILE IS SORTED BY PAY-ACCT-
+      *    ID/PAY-TIMESTAMP SO THE LAST ACTIVITY DATE CAN BE PICKED UP
+      *    IN ONE PASS AGAINST THE ACCOUNT MASTER, WHICH MUST ALREADY
+      *    BE IN ASCENDING ACCT-ID SEQUENCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO DORMPARM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT ACCOUNT-SORT-WORK ASSIGN TO ASRTWORK.
+
+           SELECT ACCOUNT-SEQ-FILE ASSIGN TO ACCTSEQ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT PAYMENT-SORT-WORK ASSIGN TO PSRTWORK.
+
+           SELECT SORTED-PAYMENT-FILE ASSIGN TO PAYSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT DORMANCY-ROSTER ASSIGN TO DORMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+       01  PARAMETER-RECORD.
+           05 PARM-RUN-DATE          PIC 9(8).
+           05 PARM-DORMANCY-DAYS     PIC 9(5).
+
+       FD  ACCOUNT-MASTER
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       SD  ACCOUNT-SORT-WORK.
+       01  SORT-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+      * SEQUENTIAL VIEW OF THE SAME ACCOUNT MASTER, USED ONLY TO
+      * DRIVE THE MATCH AGAINST THE SORTED PAYMENT FILE IN ACCT-ID
+      * ORDER; THE INDEXED FD ABOVE IS USED FOR THE REWRITE.
+       FD  ACCOUNT-SEQ-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-SEQ-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       SD  PAYMENT-SORT-WORK.
+       01  SORT-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SORTED-PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  DORMANCY-ROSTER
+           RECORDING MODE IS F.
+       01  ROSTER-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FS                 PIC XX VALUE SPACES.
+           88 WS-ACCT-FOUND           VALUE '00'.
+
+       01  WS-FLAGS.
+           05 WS-ACCT-EOF            PIC X VALUE 'N'.
+              88 ACCT-EOF            VALUE 'Y'.
+           05 WS-PAY-EOF             PIC X VALUE 'N'.
+              88 PAY-EOF             VALUE 'Y'.
+           05 WS-PAY-FS              PIC XX VALUE SPACES.
+
+       01  WS-HIGH-KEY-10              PIC 9(10) VALUE 9999999999.
+
+       01  WS-PARM.
+           05 WS-RUN-DATE             PIC 9(8) VALUE ZERO.
+           05 WS-DORMANCY-DAYS        PIC 9(5) VALUE ZERO.
+
+       01  WS-LAST-ACTIVITY-DATE       PIC 9(8) VALUE ZERO.
+       01  WS-ELAPSED-DAYS             PIC 9(7) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-ACCT-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-FLIPPED-COUNT       PIC 9(7) VALUE ZERO.
+
+       01  WS-ROSTER-LINE.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 WS-RPT-ACCT-ID          PIC 9(10) VALUE ZERO.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-RPT-LAST-ACTIVITY    PIC 9(8)  VALUE ZERO.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-RPT-ELAPSED          PIC ZZZZ9 VALUE ZERO.
+           05 FILLER                 PIC X(2)  VALUE SPACES.
+           05 WS-RPT-DETAIL           PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT ACCOUNT-SORT-WORK
+               ON ASCENDING KEY ACCT-ID OF SORT-ACCOUNT-RECORD
+               USING ACCOUNT-MASTER
+               GIVING ACCOUNT-SEQ-FILE
+           SORT PAYMENT-SORT-WORK
+               ON ASCENDING KEY PAY-ACCT-ID OF SORT-PAYMENT-RECORD
+               ON ASCENDING KEY PAY-TIMESTAMP OF SORT-PAYMENT-RECORD
+               USING PAYMENT-FILE
+               GIVING SORTED-PAYMENT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNT UNTIL ACCT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETER-FILE
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-RUN-DATE      TO WS-RUN-DATE
+                   MOVE PARM-DORMANCY-DAYS TO WS-DORMANCY-DAYS
+           END-READ
+           CLOSE PARAMETER-FILE
+           OPEN INPUT  ACCOUNT-SEQ-FILE
+           OPEN INPUT  SORTED-PAYMENT-FILE
+           OPEN I-O    ACCOUNT-MASTER
+           OPEN OUTPUT DORMANCY-ROSTER
+           PERFORM 2910-READ-ACCOUNT-SEQ
+           PERFORM 2920-READ-PAYMENT.
+
+       2000-PROCESS-ACCOUNT.
+           MOVE ACCT-OPEN-DATE OF ACCOUNT-SEQ-RECORD
+               TO WS-LAST-ACTIVITY-DATE
+           PERFORM 2920-READ-PAYMENT
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT LESS THAN ACCT-ID OF ACCOUNT-SEQ-RECORD
+           PERFORM 2100-ACCUMULATE-LAST-ACTIVITY
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT = ACCT-ID OF ACCOUNT-SEQ-RECORD
+           IF ACCT-ACTIVE OF ACCOUNT-SEQ-RECORD
+               PERFORM 2200-EVALUATE-DORMANCY
+           END-IF
+           ADD 1 TO WS-ACCT-COUNT
+           PERFORM 2910-READ-ACCOUNT-SEQ.
+
+       2100-ACCUMULATE-LAST-ACTIVITY.
+           IF PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8) >
+                   WS-LAST-ACTIVITY-DATE
+               MOVE PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8)
+                   TO WS-LAST-ACTIVITY-DATE
+           END-IF
+           PERFORM 2920-READ-PAYMENT.
+
+       2200-EVALUATE-DORMANCY.
+           COMPUTE WS-ELAPSED-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-DATE)
+           IF WS-ELAPSED-DAYS >= WS-DORMANCY-DAYS
+               PERFORM 2300-FLIP-TO-INACTIVE
+           END-IF.
+
+       2300-FLIP-TO-INACTIVE.
+           MOVE ACCT-ID OF ACCOUNT-SEQ-RECORD
+               TO ACCT-ID OF ACCOUNT-RECORD
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ACCT-INACTIVE OF ACCOUNT-RECORD TO TRUE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM 2400-REPORT-DORMANT-ACCOUNT
+                   ADD 1 TO WS-FLIPPED-COUNT
+           END-READ.
+
+       2400-REPORT-DORMANT-ACCOUNT.
+           MOVE SPACES TO WS-ROSTER-LINE
+           MOVE ACCT-ID OF ACCOUNT-SEQ-RECORD TO WS-RPT-ACCT-ID
+           MOVE WS-LAST-ACTIVITY-DATE TO WS-RPT-LAST-ACTIVITY
+           MOVE WS-ELAPSED-DAYS TO WS-RPT-ELAPSED
+           MOVE 'FLIPPED TO INACTIVE' TO WS-RPT-DETAIL
+           MOVE WS-ROSTER-LINE TO ROSTER-LINE
+           WRITE ROSTER-LINE.
+
+       2910-READ-ACCOUNT-SEQ.
+           READ ACCOUNT-SEQ-FILE
+               AT END
+                   SET ACCT-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-PAYMENT.
+           READ SORTED-PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO PAY-ACCT-ID
+                       OF SORTED-PAYMENT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-SEQ-FILE
+           CLOSE SORTED-PAYMENT-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE DORMANCY-ROSTER
+           DISPLAY 'DORMSWEEP - ACCOUNTS REVIEWED  : ' WS-ACCT-COUNT
+           DISPLAY 'DORMSWEEP - ACCOUNTS FLIPPED    : ' WS-FLIPPED-COUNT.
