@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCLSE.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    CUSTOMER STATUS CASCADE.  READS A FILE OF OPERATOR CLOSURE
+      *    REQUESTS (ONE CUST-ID PER RECORD) AND, FOR EACH, LOOKS UP
+      *    EVERY ACCOUNT-RECORD OWNED BY THAT CUSTOMER VIA THE
+      *    ALTERNATE INDEX ON ACCT-CUST-ID.  IF ANY ACCOUNT STILL HAS
+      *    A NONZERO ACCT-BALANCE THE CLOSURE IS REFUSED OUTRIGHT AND
+      *    REPORTED; OTHERWISE CUST-STATUS IS SET TO CLOSED ON THE
+      *    CUSTOMER MASTER AND ACCT-STATUS IS CASCADED TO CLOSED ON
+      *    EVERY ONE OF THE CUSTOMER'S ACCOUNTS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLOSURE-REQUEST-FILE ASSIGN TO CUSTCLSR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT CLOSURE-REPORT ASSIGN TO CUSTCRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLOSURE-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  CLOSURE-REQUEST-RECORD.
+           05 CLS-CUST-ID                PIC 9(8).
+
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCOUNT-MASTER
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  CLOSURE-REPORT
+           RECORDING MODE IS F.
+       01  CLOSURE-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FS                   PIC XX VALUE SPACES.
+           88 WS-CUST-FOUND             VALUE '00'.
+
+       01  WS-ACCT-FS                   PIC XX VALUE SPACES.
+           88 WS-ACCT-EOF-STATUS        VALUE '10'.
+
+       01  WS-FLAGS.
+           05 WS-REQUEST-EOF           PIC X VALUE 'N'.
+              88 REQUEST-EOF           VALUE 'Y'.
+           05 WS-HAS-BALANCE           PIC X VALUE 'N'.
+              88 HAS-BALANCE           VALUE 'Y'.
+
+       01  WS-SAVE-CUST-ID               PIC 9(8) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-REQUEST-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-CLOSED-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-REFUSED-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-REPORT-DETAIL.
+           05 FILLER                   PIC X(8)  VALUE SPACES.
+           05 WS-RPT-CUST-ID            PIC 9(8)  VALUE ZERO.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-RPT-RESULT             PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-RPT-DETAIL             PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST UNTIL REQUEST-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CLOSURE-REQUEST-FILE
+           OPEN I-O    CUSTOMER-MASTER
+           OPEN I-O    ACCOUNT-MASTER
+           OPEN OUTPUT CLOSURE-REPORT
+           PERFORM 2910-READ-REQUEST.
+
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-REQUEST-COUNT
+           MOVE CLS-CUST-ID TO CUST-ID IN CUSTOMER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   PERFORM 2800-REPORT-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM 2100-ATTEMPT-CLOSURE
+           END-READ
+           PERFORM 2910-READ-REQUEST.
+
+       2100-ATTEMPT-CLOSURE.
+           MOVE 'N' TO WS-HAS-BALANCE
+           MOVE CLS-CUST-ID TO WS-SAVE-CUST-ID
+           PERFORM 2200-CHECK-ACCOUNT-BALANCES
+           IF HAS-BALANCE
+               PERFORM 2850-REPORT-REFUSED
+           ELSE
+               SET CUST-CLOSED IN CUSTOMER-RECORD TO TRUE
+               REWRITE CUSTOMER-RECORD
+               PERFORM 2300-CASCADE-ACCOUNT-CLOSURE
+               PERFORM 2950-REPORT-CLOSED
+           END-IF.
+
+       2200-CHECK-ACCOUNT-BALANCES.
+           MOVE WS-SAVE-CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS = ACCT-CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2210-SCAN-BALANCE-CHECK
+           END-START.
+
+       2210-SCAN-BALANCE-CHECK.
+           PERFORM 2920-READ-ACCOUNT-BY-CUST
+           PERFORM UNTIL WS-ACCT-EOF-STATUS
+               OR ACCT-CUST-ID NOT = WS-SAVE-CUST-ID
+               IF ACCT-BALANCE NOT = ZERO
+                   MOVE 'Y' TO WS-HAS-BALANCE
+               END-IF
+               PERFORM 2920-READ-ACCOUNT-BY-CUST
+           END-PERFORM.
+
+       2300-CASCADE-ACCOUNT-CLOSURE.
+           MOVE WS-SAVE-CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS = ACCT-CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2310-SCAN-AND-CLOSE
+           END-START.
+
+       2310-SCAN-AND-CLOSE.
+           PERFORM 2920-READ-ACCOUNT-BY-CUST
+           PERFORM UNTIL WS-ACCT-EOF-STATUS
+               OR ACCT-CUST-ID NOT = WS-SAVE-CUST-ID
+               SET ACCT-CLOSED TO TRUE
+               REWRITE ACCOUNT-RECORD
+               PERFORM 2920-READ-ACCOUNT-BY-CUST
+           END-PERFORM.
+
+       2800-REPORT-NOT-FOUND.
+           MOVE SPACES TO WS-REPORT-DETAIL
+           MOVE CLS-CUST-ID TO WS-RPT-CUST-ID
+           MOVE 'NOT FOUND' TO WS-RPT-RESULT
+           MOVE 'NO CUSTOMER MASTER ENTRY FOR THIS ID'
+               TO WS-RPT-DETAIL
+           MOVE WS-REPORT-DETAIL TO CLOSURE-LINE
+           WRITE CLOSURE-LINE.
+
+       2850-REPORT-REFUSED.
+           MOVE SPACES TO WS-REPORT-DETAIL
+           MOVE WS-SAVE-CUST-ID TO WS-RPT-CUST-ID
+           MOVE 'REFUSED' TO WS-RPT-RESULT
+           MOVE 'ONE OR MORE ACCOUNTS STILL CARRY A BALANCE'
+               TO WS-RPT-DETAIL
+           MOVE WS-REPORT-DETAIL TO CLOSURE-LINE
+           WRITE CLOSURE-LINE
+           ADD 1 TO WS-REFUSED-COUNT.
+
+       2950-REPORT-CLOSED.
+           MOVE SPACES TO WS-REPORT-DETAIL
+           MOVE WS-SAVE-CUST-ID TO WS-RPT-CUST-ID
+           MOVE 'CLOSED' TO WS-RPT-RESULT
+           MOVE 'CUSTOMER AND ALL ACCOUNTS CLOSED' TO WS-RPT-DETAIL
+           MOVE WS-REPORT-DETAIL TO CLOSURE-LINE
+           WRITE CLOSURE-LINE
+           ADD 1 TO WS-CLOSED-COUNT.
+
+       2910-READ-REQUEST.
+           READ CLOSURE-REQUEST-FILE
+               AT END
+                   SET REQUEST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-ACCOUNT-BY-CUST.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE CLOSURE-REQUEST-FILE
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE CLOSURE-REPORT
+           DISPLAY 'CUSTCLSE - REQUESTS PROCESSED : ' WS-REQUEST-COUNT
+           DISPLAY 'CUSTCLSE - CUSTOMERS CLOSED   : ' WS-CLOSED-COUNT
+           DISPLAY 'CUSTCLSE - CLOSURES REFUSED   : ' WS-REFUSED-COUNT.
