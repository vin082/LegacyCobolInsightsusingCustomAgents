@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVMATCH.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    REVERSAL-MATCHING.  SCANS THE PAYMENT MASTER FOR PAY-
+      *    REVERSAL TRANSACTIONS THAT HAVE NOT YET BEEN LINKED TO THE
+      *    TRANSACTION THEY REVERSE (PAY-ORIG-TRANS-ID STILL ZERO).
+      *    FOR EACH ONE, USES THE ALTERNATE INDEX ON PAY-ACCT-ID TO
+      *    FIND AN APPROVED REGULAR OR REFUND TRANSACTION ON THE SAME
+      *    ACCOUNT FOR THE SAME PAY-AMOUNT, FLIPS THAT TRANSACTION'S
+      *    PAY-STATUS TO REVERSED, AND STAMPS THE REVERSAL RECORD
+      *    WITH THE MATCHED PAY-TRANS-ID.  REVERSALS THAT CANNOT BE
+      *    MATCHED ARE LISTED ON THE UNMATCHED-REVERSAL REPORT FOR
+      *    MANUAL RESEARCH RATHER THAN LEFT TO FAIL SILENTLY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-MASTER ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT UNMATCHED-REPORT ASSIGN TO REVUNMTC
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-MASTER
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  UNMATCHED-REPORT
+           RECORDING MODE IS F.
+       01  UNMATCHED-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAY-FS                   PIC XX VALUE SPACES.
+           88 WS-PAY-OK                VALUE '00'.
+           88 WS-PAY-EOF                VALUE '10'.
+           88 WS-PAY-NOTFOUND            VALUE '23'.
+
+       01  WS-FLAGS.
+           05 WS-SCAN-EOF             PIC X VALUE 'N'.
+              88 SCAN-EOF             VALUE 'Y'.
+           05 WS-MATCH-FOUND          PIC X VALUE 'N'.
+              88 MATCH-FOUND          VALUE 'Y'.
+
+       01  WS-REVERSAL-SAVE.
+           05 WS-REV-TRANS-ID          PIC 9(12) VALUE ZERO.
+           05 WS-REV-ACCT-ID           PIC 9(10) VALUE ZERO.
+           05 WS-REV-AMOUNT            PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-MATCHED-ORIG-ID           PIC 9(12) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-REVERSAL-COUNT       PIC 9(7) VALUE ZERO.
+           05 WS-MATCHED-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-UNMATCHED-COUNT      PIC 9(7) VALUE ZERO.
+
+       01  WS-UNMATCHED-DETAIL.
+           05 FILLER                  PIC X(8)  VALUE SPACES.
+           05 WS-UNM-TRANS-ID          PIC 9(12) VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-UNM-ACCT-ID           PIC 9(10) VALUE ZERO.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-UNM-AMOUNT            PIC -(7)9.99.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-UNM-DETAIL            PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL SCAN-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O    PAYMENT-MASTER
+           OPEN OUTPUT UNMATCHED-REPORT
+           PERFORM 2910-READ-NEXT-RECORD.
+
+       2000-PROCESS-RECORD.
+           IF PAY-REVERSAL IN PAYMENT-RECORD
+               AND PAY-ORIG-TRANS-ID IN PAYMENT-RECORD = ZERO
+               ADD 1 TO WS-REVERSAL-COUNT
+               PERFORM 2100-MATCH-REVERSAL
+           END-IF
+           PERFORM 2910-READ-NEXT-RECORD.
+
+       2100-MATCH-REVERSAL.
+           MOVE PAY-TRANS-ID IN PAYMENT-RECORD TO WS-REV-TRANS-ID
+           MOVE PAY-ACCT-ID IN PAYMENT-RECORD TO WS-REV-ACCT-ID
+           MOVE PAY-AMOUNT IN PAYMENT-RECORD TO WS-REV-AMOUNT
+           MOVE ZERO TO WS-MATCHED-ORIG-ID
+           MOVE 'N' TO WS-MATCH-FOUND
+           PERFORM 2200-SEARCH-BY-ACCOUNT
+           PERFORM 2300-RELOAD-REVERSAL
+           IF MATCH-FOUND
+               MOVE WS-MATCHED-ORIG-ID TO PAY-ORIG-TRANS-ID
+                   IN PAYMENT-RECORD
+               REWRITE PAYMENT-RECORD
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               PERFORM 2900-REPORT-UNMATCHED
+           END-IF.
+
+       2200-SEARCH-BY-ACCOUNT.
+           MOVE WS-REV-ACCT-ID TO PAY-ACCT-ID IN PAYMENT-RECORD
+           START PAYMENT-MASTER KEY IS = PAY-ACCT-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2210-SCAN-ACCOUNT-DUPLICATES
+           END-START.
+
+       2210-SCAN-ACCOUNT-DUPLICATES.
+           PERFORM 2920-READ-NEXT-BY-ALT-KEY
+           PERFORM UNTIL WS-PAY-EOF
+               OR PAY-ACCT-ID IN PAYMENT-RECORD NOT = WS-REV-ACCT-ID
+               OR MATCH-FOUND
+               IF (PAY-REGULAR IN PAYMENT-RECORD
+                       OR PAY-REFUND IN PAYMENT-RECORD)
+                   AND PAY-APPROVED IN PAYMENT-RECORD
+                   AND PAY-AMOUNT IN PAYMENT-RECORD = WS-REV-AMOUNT
+                   AND PAY-TRANS-ID IN PAYMENT-RECORD
+                       NOT = WS-REV-TRANS-ID
+                   MOVE PAY-TRANS-ID IN PAYMENT-RECORD
+                       TO WS-MATCHED-ORIG-ID
+                   SET PAY-REVERSED IN PAYMENT-RECORD TO TRUE
+                   REWRITE PAYMENT-RECORD
+                   SET MATCH-FOUND TO TRUE
+               ELSE
+                   PERFORM 2920-READ-NEXT-BY-ALT-KEY
+               END-IF
+           END-PERFORM.
+
+       2300-RELOAD-REVERSAL.
+           MOVE WS-REV-TRANS-ID TO PAY-TRANS-ID IN PAYMENT-RECORD
+           READ PAYMENT-MASTER
+               KEY IS PAY-TRANS-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       2900-REPORT-UNMATCHED.
+           MOVE SPACES TO WS-UNMATCHED-DETAIL
+           MOVE WS-REV-TRANS-ID TO WS-UNM-TRANS-ID
+           MOVE WS-REV-ACCT-ID TO WS-UNM-ACCT-ID
+           MOVE WS-REV-AMOUNT TO WS-UNM-AMOUNT
+           MOVE 'NO MATCHING ORIGINAL TRANSACTION' TO WS-UNM-DETAIL
+           MOVE WS-UNMATCHED-DETAIL TO UNMATCHED-LINE
+           WRITE UNMATCHED-LINE
+           ADD 1 TO WS-UNMATCHED-COUNT.
+
+       2910-READ-NEXT-RECORD.
+           READ PAYMENT-MASTER NEXT RECORD
+               AT END
+                   SET SCAN-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-NEXT-BY-ALT-KEY.
+           READ PAYMENT-MASTER NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE PAYMENT-MASTER
+           CLOSE UNMATCHED-REPORT
+           DISPLAY 'REVMATCH - REVERSALS EXAMINED : '
+               WS-REVERSAL-COUNT
+           DISPLAY 'REVMATCH - REVERSALS MATCHED  : '
+               WS-MATCHED-COUNT
+           DISPLAY 'REVMATCH - REVERSALS UNMATCHED : '
+               WS-UNMATCHED-COUNT.
