@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTRCT.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    MONTH-END GENERAL LEDGER EXTRACT.  SUMMARIZES ACCT-BALANCE
+      *    ACROSS THE ACCOUNT MASTER BY ACCT-TYPE (CUR/SAV/LON) AND
+      *    ADDS THE NET MOVEMENT POSTED DURING THE PERIOD, SUPPLIED ON
+      *    THE GLPARM CONTROL CARD AS A PERIOD-START/PERIOD-END DATE
+      *    RANGE, FROM APPROVED PAYMENT-FILE TRANSACTIONS AGAINST EACH
+      *    ACCOUNT TYPE.  THE PAYMENT FILE IS SORTED BY PAY-ACCT-ID SO
+      *    IT CAN BE MATCHED AGAINST THE ACCOUNT MASTER, WHICH MUST
+      *    ALREADY BE IN ASCENDING ACCT-ID SEQUENCE, IN ONE PASS.  ONE
+      *    FIXED-WIDTH EXTRACT RECORD IS WRITTEN PER ACCOUNT TYPE FOR
+      *    PICKUP BY THE GENERAL LEDGER INTERFACE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO GLPARM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT PAYMENT-SORT-WORK ASSIGN TO GSRTWORK.
+
+           SELECT SORTED-PAYMENT-FILE ASSIGN TO PAYGLSRT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRAT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+       01  PARAMETER-RECORD.
+           05 PARM-PERIOD-START       PIC 9(8).
+           05 PARM-PERIOD-END         PIC 9(8).
+
+       FD  ACCOUNT-MASTER
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       SD  PAYMENT-SORT-WORK.
+       01  SORT-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SORTED-PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  GL-EXTRACT-RECORD.
+           05 GL-ACCT-TYPE             PIC X(3).
+           05 GL-PERIOD-END            PIC 9(8).
+           05 GL-BALANCE-TOTAL         PIC S9(13)V99.
+           05 GL-NET-MOVEMENT          PIC S9(13)V99.
+           05 FILLER                   PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FS                  PIC XX VALUE SPACES.
+           88 WS-ACCT-FOUND             VALUE '00'.
+
+       01  WS-PAY-FS                   PIC XX VALUE SPACES.
+
+       01  WS-FLAGS.
+           05 WS-ACCT-EOF              PIC X VALUE 'N'.
+              88 ACCT-EOF               VALUE 'Y'.
+           05 WS-PAY-EOF               PIC X VALUE 'N'.
+              88 PAY-EOF                VALUE 'Y'.
+
+       01  WS-HIGH-KEY-10               PIC 9(10) VALUE 9999999999.
+
+       01  WS-PARM.
+           05 WS-PERIOD-START          PIC 9(8) VALUE ZERO.
+           05 WS-PERIOD-END            PIC 9(8) VALUE ZERO.
+
+       01  WS-PAY-DATE                  PIC 9(8) VALUE ZERO.
+
+       01  WS-TOTALS.
+           05 WS-BAL-CUR               PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05 WS-BAL-SAV               PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05 WS-BAL-LON               PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05 WS-MOVE-CUR              PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05 WS-MOVE-SAV              PIC S9(13)V99 COMP-3 VALUE ZERO.
+           05 WS-MOVE-LON              PIC S9(13)V99 COMP-3 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-ACCT-COUNT            PIC 9(7) VALUE ZERO.
+           05 WS-POSTING-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT PAYMENT-SORT-WORK
+               ON ASCENDING KEY PAY-ACCT-ID OF SORT-PAYMENT-RECORD
+               USING PAYMENT-FILE
+               GIVING SORTED-PAYMENT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNT UNTIL ACCT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PARAMETER-FILE
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-PERIOD-START TO WS-PERIOD-START
+                   MOVE PARM-PERIOD-END   TO WS-PERIOD-END
+           END-READ
+           CLOSE PARAMETER-FILE
+           OPEN INPUT  ACCOUNT-MASTER
+           OPEN INPUT  SORTED-PAYMENT-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+           PERFORM 2910-READ-ACCOUNT
+           PERFORM 2920-READ-PAYMENT.
+
+       2000-PROCESS-ACCOUNT.
+           PERFORM 2100-ACCUMULATE-BALANCE
+           PERFORM 2200-ACCUMULATE-MOVEMENT
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT = ACCT-ID OF ACCOUNT-RECORD
+           ADD 1 TO WS-ACCT-COUNT
+           PERFORM 2910-READ-ACCOUNT.
+
+       2100-ACCUMULATE-BALANCE.
+           EVALUATE TRUE
+               WHEN ACCT-CURRENT
+                   ADD ACCT-BALANCE TO WS-BAL-CUR
+               WHEN ACCT-SAVINGS
+                   ADD ACCT-BALANCE TO WS-BAL-SAV
+               WHEN ACCT-LOAN
+                   ADD ACCT-BALANCE TO WS-BAL-LON
+           END-EVALUATE.
+
+       2200-ACCUMULATE-MOVEMENT.
+           IF PAY-APPROVED OF SORTED-PAYMENT-RECORD
+               PERFORM 2210-MOVEMENT-IN-PERIOD
+           END-IF
+           PERFORM 2920-READ-PAYMENT.
+
+       2210-MOVEMENT-IN-PERIOD.
+           MOVE PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8)
+               TO WS-PAY-DATE
+           IF WS-PAY-DATE >= WS-PERIOD-START
+               AND WS-PAY-DATE <= WS-PERIOD-END
+               PERFORM 2220-POST-MOVEMENT
+               ADD 1 TO WS-POSTING-COUNT
+           END-IF.
+
+       2220-POST-MOVEMENT.
+           EVALUATE TRUE
+               WHEN ACCT-CURRENT
+                   PERFORM 2221-APPLY-SIGNED-MOVEMENT-CUR
+               WHEN ACCT-SAVINGS
+                   PERFORM 2222-APPLY-SIGNED-MOVEMENT-SAV
+               WHEN ACCT-LOAN
+                   PERFORM 2223-APPLY-SIGNED-MOVEMENT-LON
+           END-EVALUATE.
+
+       2221-APPLY-SIGNED-MOVEMENT-CUR.
+           IF PAY-REVERSAL OF SORTED-PAYMENT-RECORD
+               SUBTRACT PAY-AMOUNT OF SORTED-PAYMENT-RECORD
+                   FROM WS-MOVE-CUR
+           ELSE
+               ADD PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-MOVE-CUR
+           END-IF.
+
+       2222-APPLY-SIGNED-MOVEMENT-SAV.
+           IF PAY-REVERSAL OF SORTED-PAYMENT-RECORD
+               SUBTRACT PAY-AMOUNT OF SORTED-PAYMENT-RECORD
+                   FROM WS-MOVE-SAV
+           ELSE
+               ADD PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-MOVE-SAV
+           END-IF.
+
+       2223-APPLY-SIGNED-MOVEMENT-LON.
+           IF PAY-REVERSAL OF SORTED-PAYMENT-RECORD
+               SUBTRACT PAY-AMOUNT OF SORTED-PAYMENT-RECORD
+                   FROM WS-MOVE-LON
+           ELSE
+               ADD PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-MOVE-LON
+           END-IF.
+
+       2910-READ-ACCOUNT.
+           READ ACCOUNT-MASTER
+               AT END
+                   SET ACCT-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO ACCT-ID OF ACCOUNT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-PAYMENT.
+           READ SORTED-PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO PAY-ACCT-ID
+                       OF SORTED-PAYMENT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           PERFORM 3100-WRITE-EXTRACT-RECORDS
+           CLOSE ACCOUNT-MASTER
+           CLOSE SORTED-PAYMENT-FILE
+           CLOSE GL-EXTRACT-FILE
+           DISPLAY 'GLEXTRCT - ACCOUNTS SUMMARIZED : ' WS-ACCT-COUNT
+           DISPLAY 'GLEXTRCT - POSTINGS APPLIED    : ' WS-POSTING-COUNT.
+
+       3100-WRITE-EXTRACT-RECORDS.
+           MOVE SPACES            TO GL-EXTRACT-RECORD
+           MOVE 'CUR'              TO GL-ACCT-TYPE
+           MOVE WS-PERIOD-END      TO GL-PERIOD-END
+           MOVE WS-BAL-CUR         TO GL-BALANCE-TOTAL
+           MOVE WS-MOVE-CUR        TO GL-NET-MOVEMENT
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE SPACES            TO GL-EXTRACT-RECORD
+           MOVE 'SAV'              TO GL-ACCT-TYPE
+           MOVE WS-PERIOD-END      TO GL-PERIOD-END
+           MOVE WS-BAL-SAV         TO GL-BALANCE-TOTAL
+           MOVE WS-MOVE-SAV        TO GL-NET-MOVEMENT
+           WRITE GL-EXTRACT-RECORD
+
+           MOVE SPACES            TO GL-EXTRACT-RECORD
+           MOVE 'LON'              TO GL-ACCT-TYPE
+           MOVE WS-PERIOD-END      TO GL-PERIOD-END
+           MOVE WS-BAL-LON         TO GL-BALANCE-TOTAL
+           MOVE WS-MOVE-LON        TO GL-NET-MOVEMENT
+           WRITE GL-EXTRACT-RECORD.
