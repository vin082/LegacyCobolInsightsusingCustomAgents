@@ -0,0 +1,366 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTINQ.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    TELLER ACCOUNT/CUSTOMER INQUIRY.  THIS SYSTEM HAS NO ONLINE
+      *    TELEPROCESSING MONITOR, SO EACH INQUIRY IS DRIVEN FROM AN
+      *    INQUIRY-REQUEST-FILE RECORD IN PLACE OF A TERMINAL MAP -
+      *    ONE RECORD IN, ONE FORMATTED RESPONSE OUT, NO STATE CARRIED
+      *    BETWEEN REQUESTS - WHICH IS THE SAME RECEIVE-PROCESS-SEND
+      *    SHAPE A PSEUDO-CONVERSATIONAL TRANSACTION WOULD FOLLOW.  A
+      *    REQUEST LOOKS UP EITHER A CUSTOMER (BY CUST-ID) OR AN
+      *    ACCOUNT (BY ACCT-ID); THE RESPONSE SHOWS CURRENT STATUS AND
+      *    BALANCE AND THE ACCOUNT'S MOST RECENT PAYMENT ACTIVITY, THE
+      *    SAME FIELDS A TELLER SCREEN WOULD DISPLAY.  NOTHING HERE IS
+      *    EVER UPDATED - THIS IS A READ-ONLY LOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-REQUEST-FILE ASSIGN TO INQREQ
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUSTOMER-MASTER ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               ALTERNATE RECORD KEY IS ACCT-CUST-ID WITH DUPLICATES
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT INQUIRY-RESPONSE ASSIGN TO INQRESP
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-REQUEST-FILE
+           RECORDING MODE IS F.
+       01  INQUIRY-REQUEST-RECORD.
+           05 INQ-TYPE                 PIC X.
+              88 INQ-BY-CUSTOMER       VALUE 'C'.
+              88 INQ-BY-ACCOUNT        VALUE 'A'.
+           05 INQ-KEY                  PIC 9(10).
+
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCOUNT-MASTER
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  INQUIRY-RESPONSE
+           RECORDING MODE IS F.
+       01  RESPONSE-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-FS                  PIC XX VALUE SPACES.
+           88 WS-CUST-FOUND             VALUE '00'.
+
+       01  WS-ACCT-FS                  PIC XX VALUE SPACES.
+           88 WS-ACCT-FOUND             VALUE '00'.
+           88 WS-ACCT-EOF-STATUS        VALUE '10'.
+
+       01  WS-PAY-FS                   PIC XX VALUE SPACES.
+           88 WS-PAY-FOUND              VALUE '00'.
+           88 WS-PAY-EOF-STATUS         VALUE '10'.
+
+       01  WS-FLAGS.
+           05 WS-REQUEST-EOF           PIC X VALUE 'N'.
+              88 REQUEST-EOF           VALUE 'Y'.
+
+       01  WS-SAVE-CUST-ID              PIC 9(8) VALUE ZERO.
+       01  WS-SAVE-ACCT-ID              PIC 9(10) VALUE ZERO.
+       01  WS-MAX-RECENT                 PIC 9(3) VALUE 5.
+
+      * SLIDING WINDOW OF THE MOST RECENT PAYMENTS SEEN FOR THE
+      * ACCOUNT CURRENTLY BEING SHOWN.  THE ALTERNATE-KEY SCAN ON
+      * PAY-ACCT-ID VISITS DUPLICATES IN ASCENDING PAY-TRANS-ID
+      * (I.E. OLDEST-FIRST) ORDER, SO THE LAST WS-MAX-RECENT ENTRIES
+      * WRITTEN INTO THIS CIRCULAR TABLE AS THE SCAN RUNS TO
+      * COMPLETION ARE ALWAYS THE MOST RECENT ONES, WITHOUT HAVING TO
+      * SORT THE ACCOUNT'S PAYMENTS.
+       01  WS-RECENT-TABLE.
+           05 WS-RECENT-ENTRY OCCURS 5 TIMES.
+              10 WS-RT-TRANS-ID          PIC 9(12).
+              10 WS-RT-TYPE              PIC X(10).
+              10 WS-RT-STATUS            PIC X(10).
+              10 WS-RT-AMOUNT            PIC S9(9)V99 COMP-3.
+
+       01  WS-RECENT-COUNT               PIC 9(3) VALUE ZERO.
+       01  WS-RECENT-NEXT-SLOT           PIC 9(3) VALUE ZERO.
+       01  WS-PRINT-IDX                  PIC 9(3) VALUE ZERO.
+       01  WS-PRINT-REMAINING            PIC 9(3) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-REQUEST-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-HEADING-LINE.
+           05 FILLER                    PIC X(8)  VALUE SPACES.
+           05 WS-HDG-TEXT                PIC X(60) VALUE SPACES.
+
+      * EACH GROUP BELOW MUST STAY AT OR UNDER 80 BYTES SO THE MOVE TO
+      * THE 80-BYTE RESPONSE-LINE NEVER TRUNCATES A TRAILING FIELD.
+       01  WS-CUST-LINE.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(8)  VALUE 'CUST-ID:'.
+           05 WS-CL-CUST-ID              PIC 9(8)  VALUE ZERO.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(5)  VALUE 'NAME:'.
+           05 WS-CL-CUST-NAME            PIC X(40) VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(7)  VALUE 'STATUS:'.
+           05 WS-CL-CUST-STATUS          PIC X     VALUE SPACES.
+
+       01  WS-ACCT-LINE.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 FILLER                    PIC X(8)  VALUE 'ACCT-ID:'.
+           05 WS-AL-ACCT-ID              PIC 9(10) VALUE ZERO.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(5)  VALUE 'TYPE:'.
+           05 WS-AL-ACCT-TYPE            PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(7)  VALUE 'STATUS:'.
+           05 WS-AL-ACCT-STATUS          PIC X     VALUE SPACES.
+           05 FILLER                    PIC X(3)  VALUE SPACES.
+           05 FILLER                    PIC X(8)  VALUE 'BALANCE:'.
+           05 WS-AL-ACCT-BALANCE         PIC -Z(9)9.99 VALUE ZERO.
+
+       01  WS-PAYMENT-LINE.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(9)  VALUE 'TRANS-ID:'.
+           05 WS-PL-TRANS-ID             PIC 9(12) VALUE ZERO.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(5)  VALUE 'TYPE:'.
+           05 WS-PL-TYPE                 PIC X(10) VALUE SPACES.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(7)  VALUE 'STATUS:'.
+           05 WS-PL-STATUS                PIC X(10) VALUE SPACES.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(7)  VALUE 'AMOUNT:'.
+           05 WS-PL-AMOUNT                PIC -Z(7)9.99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-INQUIRY UNTIL REQUEST-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  INQUIRY-REQUEST-FILE
+           OPEN INPUT  CUSTOMER-MASTER
+           OPEN INPUT  ACCOUNT-MASTER
+           OPEN INPUT  PAYMENT-FILE
+           OPEN OUTPUT INQUIRY-RESPONSE
+           PERFORM 2910-READ-REQUEST.
+
+       2000-PROCESS-INQUIRY.
+           ADD 1 TO WS-REQUEST-COUNT
+           EVALUATE TRUE
+               WHEN INQ-BY-CUSTOMER
+                   PERFORM 2100-CUSTOMER-INQUIRY
+               WHEN INQ-BY-ACCOUNT
+                   PERFORM 2200-ACCOUNT-INQUIRY
+               WHEN OTHER
+                   PERFORM 2800-REPORT-BAD-REQUEST
+           END-EVALUATE
+           PERFORM 2910-READ-REQUEST.
+
+       2100-CUSTOMER-INQUIRY.
+           MOVE INQ-KEY TO CUST-ID IN CUSTOMER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   PERFORM 2810-REPORT-CUST-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE CUST-ID IN CUSTOMER-RECORD TO WS-SAVE-CUST-ID
+                   PERFORM 2120-SHOW-CUSTOMER-DETAIL
+                   PERFORM 2130-SHOW-CUSTOMER-ACCOUNTS
+           END-READ.
+
+       2120-SHOW-CUSTOMER-DETAIL.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE 'CUSTOMER INQUIRY' TO WS-HDG-TEXT
+           MOVE WS-HEADING-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE
+           MOVE SPACES TO WS-CUST-LINE
+           MOVE CUST-ID IN CUSTOMER-RECORD TO WS-CL-CUST-ID
+           MOVE CUST-NAME IN CUSTOMER-RECORD TO WS-CL-CUST-NAME
+           MOVE CUST-STATUS IN CUSTOMER-RECORD TO WS-CL-CUST-STATUS
+           MOVE WS-CUST-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE.
+
+       2130-SHOW-CUSTOMER-ACCOUNTS.
+           MOVE WS-SAVE-CUST-ID TO ACCT-CUST-ID
+           START ACCOUNT-MASTER KEY IS = ACCT-CUST-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2140-SCAN-CUSTOMER-ACCOUNTS
+           END-START.
+
+       2140-SCAN-CUSTOMER-ACCOUNTS.
+           PERFORM 2920-READ-ACCOUNT-BY-CUST
+           PERFORM UNTIL WS-ACCT-EOF-STATUS
+               OR ACCT-CUST-ID NOT = WS-SAVE-CUST-ID
+               PERFORM 2300-SHOW-ACCOUNT-DETAIL
+               PERFORM 2400-SHOW-RECENT-PAYMENTS
+               PERFORM 2920-READ-ACCOUNT-BY-CUST
+           END-PERFORM.
+
+       2200-ACCOUNT-INQUIRY.
+           MOVE INQ-KEY TO ACCT-ID IN ACCOUNT-RECORD
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM 2820-REPORT-ACCT-NOT-FOUND
+               NOT INVALID KEY
+                   MOVE SPACES TO WS-HEADING-LINE
+                   MOVE 'ACCOUNT INQUIRY' TO WS-HDG-TEXT
+                   MOVE WS-HEADING-LINE TO RESPONSE-LINE
+                   WRITE RESPONSE-LINE
+                   PERFORM 2210-SHOW-OWNING-CUSTOMER
+                   PERFORM 2300-SHOW-ACCOUNT-DETAIL
+                   PERFORM 2400-SHOW-RECENT-PAYMENTS
+           END-READ.
+
+       2210-SHOW-OWNING-CUSTOMER.
+           MOVE ACCT-CUST-ID IN ACCOUNT-RECORD TO CUST-ID
+               IN CUSTOMER-RECORD
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2120-SHOW-CUSTOMER-DETAIL
+           END-READ.
+
+       2300-SHOW-ACCOUNT-DETAIL.
+           MOVE SPACES TO WS-ACCT-LINE
+           MOVE ACCT-ID IN ACCOUNT-RECORD TO WS-AL-ACCT-ID
+           MOVE ACCT-TYPE IN ACCOUNT-RECORD TO WS-AL-ACCT-TYPE
+           MOVE ACCT-STATUS IN ACCOUNT-RECORD TO WS-AL-ACCT-STATUS
+           MOVE ACCT-BALANCE IN ACCOUNT-RECORD TO WS-AL-ACCT-BALANCE
+           MOVE WS-ACCT-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE.
+
+       2400-SHOW-RECENT-PAYMENTS.
+           MOVE ACCT-ID IN ACCOUNT-RECORD TO WS-SAVE-ACCT-ID
+           MOVE WS-SAVE-ACCT-ID TO PAY-ACCT-ID
+           MOVE ZERO TO WS-RECENT-COUNT
+           MOVE ZERO TO WS-RECENT-NEXT-SLOT
+           START PAYMENT-FILE KEY IS = PAY-ACCT-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2410-COLLECT-RECENT-PAYMENTS
+           END-START
+           PERFORM 2450-PRINT-RECENT-PAYMENTS.
+
+       2410-COLLECT-RECENT-PAYMENTS.
+           PERFORM 2930-READ-PAYMENT-BY-ACCT
+           PERFORM UNTIL WS-PAY-EOF-STATUS
+               OR PAY-ACCT-ID NOT = WS-SAVE-ACCT-ID
+               PERFORM 2420-STORE-RECENT-ENTRY
+               PERFORM 2930-READ-PAYMENT-BY-ACCT
+           END-PERFORM.
+
+      * THE ALTERNATE-KEY SCAN VISITS THIS ACCOUNT'S PAYMENTS OLDEST
+      * FIRST, SO EACH NEW ENTRY OVERWRITES THE OLDEST SLOT IN THE
+      * TABLE; WHATEVER IS LEFT WHEN THE SCAN ENDS IS THE MOST RECENT
+      * WS-MAX-RECENT PAYMENTS, NEWEST AT WS-RECENT-NEXT-SLOT.
+       2420-STORE-RECENT-ENTRY.
+           IF WS-RECENT-NEXT-SLOT >= WS-MAX-RECENT
+               MOVE 1 TO WS-RECENT-NEXT-SLOT
+           ELSE
+               ADD 1 TO WS-RECENT-NEXT-SLOT
+           END-IF
+           MOVE PAY-TRANS-ID TO WS-RT-TRANS-ID (WS-RECENT-NEXT-SLOT)
+           MOVE PAY-TYPE TO WS-RT-TYPE (WS-RECENT-NEXT-SLOT)
+           MOVE PAY-STATUS TO WS-RT-STATUS (WS-RECENT-NEXT-SLOT)
+           MOVE PAY-AMOUNT TO WS-RT-AMOUNT (WS-RECENT-NEXT-SLOT)
+           IF WS-RECENT-COUNT < WS-MAX-RECENT
+               ADD 1 TO WS-RECENT-COUNT
+           END-IF.
+
+       2450-PRINT-RECENT-PAYMENTS.
+           MOVE WS-RECENT-NEXT-SLOT TO WS-PRINT-IDX
+           MOVE WS-RECENT-COUNT TO WS-PRINT-REMAINING
+           PERFORM 2460-PRINT-ONE-RECENT-ENTRY
+               WS-PRINT-REMAINING TIMES.
+
+       2460-PRINT-ONE-RECENT-ENTRY.
+           MOVE SPACES TO WS-PAYMENT-LINE
+           MOVE WS-RT-TRANS-ID (WS-PRINT-IDX) TO WS-PL-TRANS-ID
+           MOVE WS-RT-TYPE (WS-PRINT-IDX) TO WS-PL-TYPE
+           MOVE WS-RT-STATUS (WS-PRINT-IDX) TO WS-PL-STATUS
+           MOVE WS-RT-AMOUNT (WS-PRINT-IDX) TO WS-PL-AMOUNT
+           MOVE WS-PAYMENT-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE
+           IF WS-PRINT-IDX <= 1
+               MOVE WS-MAX-RECENT TO WS-PRINT-IDX
+           ELSE
+               SUBTRACT 1 FROM WS-PRINT-IDX
+           END-IF.
+
+       2800-REPORT-BAD-REQUEST.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE 'INVALID INQUIRY REQUEST TYPE' TO WS-HDG-TEXT
+           MOVE WS-HEADING-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE.
+
+       2810-REPORT-CUST-NOT-FOUND.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE 'CUSTOMER NOT ON FILE' TO WS-HDG-TEXT
+           MOVE WS-HEADING-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE.
+
+       2820-REPORT-ACCT-NOT-FOUND.
+           MOVE SPACES TO WS-HEADING-LINE
+           MOVE 'ACCOUNT NOT ON FILE' TO WS-HDG-TEXT
+           MOVE WS-HEADING-LINE TO RESPONSE-LINE
+           WRITE RESPONSE-LINE.
+
+       2910-READ-REQUEST.
+           READ INQUIRY-REQUEST-FILE
+               AT END
+                   SET REQUEST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-ACCOUNT-BY-CUST.
+           READ ACCOUNT-MASTER NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+       2930-READ-PAYMENT-BY-ACCT.
+           READ PAYMENT-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE INQUIRY-REQUEST-FILE
+           CLOSE CUSTOMER-MASTER
+           CLOSE ACCOUNT-MASTER
+           CLOSE PAYMENT-FILE
+           CLOSE INQUIRY-RESPONSE
+           DISPLAY 'ACCTINQ - INQUIRIES PROCESSED : ' WS-REQUEST-COUNT.
