@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYPOST.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    DAILY BATCH POSTING OF PAYMENT-RECORD TRANSACTIONS AGAINST
+      *    THE ACCOUNT MASTER.  REGULAR AND REFUND ITEMS ARE ADDED TO
+      *    ACCT-BALANCE, REVERSAL ITEMS ARE SUBTRACTED, AND ONLY WHEN
+      *    THE TRANSACTION STATUS IS APPROVED.  ANY TRANSACTION THAT
+      *    IS NOT APPROVED, OR THAT CANNOT BE MATCHED TO AN ACCOUNT,
+      *    IS WRITTEN TO THE EXCEPTION FILE RATHER THAN DROPPED.
+      *
+      *    RESTART/CHECKPOINT.  EVERY WS-CHECKPOINT-INTERVAL PAYMENT-
+      *    FILE RECORDS READ, THE RESTART FILE IS REWRITTEN WITH THE
+      *    LAST PAY-TRANS-ID READ (POSTED OR EXCEPTIONED), THE LAST
+      *    PAY-TRANS-ID ACTUALLY POSTED AND ITS RESULTING ACCT-ID/
+      *    ACCT-BALANCE, AND THE RUNNING COUNTERS.  A RERUN AFTER AN
+      *    ABEND READS THE RESTART FILE AND SKIPS EVERY PAYMENT-FILE
+      *    RECORD UP TO AND INCLUDING THE LAST TRANS-ID *READ*, NOT
+      *    JUST THE LAST ONE POSTED, SO A STREAK OF UNAPPROVED OR
+      *    ACCOUNT-NOT-FOUND ITEMS THAT WAS ALREADY EXCEPTIONED BEFORE
+      *    THE NEXT SUCCESSFUL POST IS NEVER RE-READ AND RE-EXCEPTIONED,
+      *    AND NO ITEM BELOW A LATER-POSTED TRANS-ID IS EVER SKIPPED
+      *    WITHOUT HAVING BEEN READ AND RESOLVED ONE WAY OR THE OTHER
+      *    FIRST.  THIS DEPENDS ON THE PAYMENT FILE BEING IN ASCENDING
+      *    PAY-TRANS-ID SEQUENCE, AND ON WS-CHECKPOINT-INTERVAL STAYING
+      *    AT 1 SO THE RESTART RECORD IS NEVER MORE THAN ONE READ
+      *    TRANSACTION BEHIND THE ACCOUNT MASTER'S REWRITE OF ACCT-
+      *    BALANCE; RAISING IT WOULD RE-OPEN THE WINDOW FOR DOUBLE-
+      *    POSTING ON RESTART.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO PAYEXCP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO PAYRSTRT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  ACCOUNT-MASTER
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05 CHK-LAST-READ-TRANS-ID PIC 9(12).
+           05 CHK-LAST-TRANS-ID      PIC 9(12).
+           05 CHK-LAST-ACCT-ID       PIC 9(10).
+           05 CHK-ACCT-BALANCE       PIC S9(11)V99 COMP-3.
+           05 CHK-READ-COUNT         PIC 9(7).
+           05 CHK-POSTED-COUNT       PIC 9(7).
+           05 CHK-EXCEPTION-COUNT    PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-PAYMENT-EOF        PIC X VALUE 'N'.
+              88 PAYMENT-EOF        VALUE 'Y'.
+           05 WS-ACCT-STATUS        PIC XX VALUE SPACES.
+              88 WS-ACCT-FOUND      VALUE '00'.
+           05 WS-PAY-FS             PIC XX VALUE SPACES.
+              88 WS-PAY-FOUND       VALUE '00'.
+           05 WS-RESTART-FS         PIC XX VALUE SPACES.
+              88 WS-RESTART-OK      VALUE '00'.
+              88 WS-RESTART-EOF     VALUE '10'.
+              88 WS-RESTART-MISSING VALUE '35'.
+           05 WS-RESTART-FOUND      PIC X VALUE 'N'.
+              88 RESTART-FOUND      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05 WS-READ-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-POSTED-COUNT       PIC 9(7) VALUE ZERO.
+           05 WS-EXCEPTION-COUNT    PIC 9(7) VALUE ZERO.
+
+       01  WS-SAVE-BALANCE          PIC S9(11)V99 COMP-3.
+
+       01  WS-LAST-POSTED-TRANS-ID  PIC 9(12) VALUE ZERO.
+       01  WS-LAST-POSTED-ACCT-ID   PIC 9(10) VALUE ZERO.
+       01  WS-LAST-POSTED-BALANCE   PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-AUDIT-REF-ID          PIC X(12) VALUE SPACES.
+       01  WS-AUDIT-JOB-NAME        PIC X(8) VALUE 'PAYPOST'.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1.
+           05 WS-SINCE-CHECKPOINT    PIC 9(5) VALUE ZERO.
+           05 WS-RESUME-TRANS-ID     PIC 9(12) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL PAYMENT-EOF
+               PERFORM 2000-PROCESS-PAYMENT
+               PERFORM 1900-READ-PAYMENT
+           END-PERFORM
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PAYMENT-FILE
+           OPEN I-O    ACCOUNT-MASTER
+           PERFORM 1100-LOAD-CHECKPOINT
+           IF RESTART-FOUND
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           PERFORM 1900-READ-PAYMENT
+           IF RESTART-FOUND
+               PERFORM 1900-READ-PAYMENT
+                   UNTIL PAYMENT-EOF
+                   OR PAY-TRANS-ID IN PAYMENT-RECORD
+                       > WS-RESUME-TRANS-ID
+           END-IF.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-MISSING
+               CONTINUE
+           ELSE
+               PERFORM 1110-READ-RESTART-RECORD
+               PERFORM UNTIL WS-RESTART-EOF
+                   SET RESTART-FOUND TO TRUE
+                   MOVE CHK-LAST-READ-TRANS-ID TO WS-RESUME-TRANS-ID
+                   MOVE CHK-LAST-TRANS-ID TO WS-LAST-POSTED-TRANS-ID
+                   MOVE CHK-LAST-ACCT-ID TO WS-LAST-POSTED-ACCT-ID
+                   MOVE CHK-ACCT-BALANCE TO WS-LAST-POSTED-BALANCE
+                   MOVE CHK-READ-COUNT TO WS-READ-COUNT
+                   MOVE CHK-POSTED-COUNT TO WS-POSTED-COUNT
+                   MOVE CHK-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   PERFORM 1110-READ-RESTART-RECORD
+               END-PERFORM
+           END-IF
+           CLOSE RESTART-FILE
+           IF RESTART-FOUND
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       1110-READ-RESTART-RECORD.
+           READ RESTART-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       1900-READ-PAYMENT.
+           READ PAYMENT-FILE
+               AT END
+                   SET PAYMENT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       2000-PROCESS-PAYMENT.
+           IF PAY-APPROVED IN PAYMENT-RECORD
+               PERFORM 2100-POST-TRANSACTION
+           ELSE
+               PERFORM 2900-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2950-CHECKPOINT-IF-DUE.
+
+       2100-POST-TRANSACTION.
+           MOVE PAY-ACCT-ID IN PAYMENT-RECORD TO ACCT-ID
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM 2900-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM 2200-APPLY-AMOUNT
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM 2250-WRITE-AUDIT-ENTRY
+                   ADD 1 TO WS-POSTED-COUNT
+                   MOVE PAY-TRANS-ID IN PAYMENT-RECORD
+                       TO WS-LAST-POSTED-TRANS-ID
+                   MOVE ACCT-ID TO WS-LAST-POSTED-ACCT-ID
+                   MOVE ACCT-BALANCE TO WS-LAST-POSTED-BALANCE
+           END-READ.
+
+       2200-APPLY-AMOUNT.
+           MOVE ACCT-BALANCE TO WS-SAVE-BALANCE
+           EVALUATE TRUE
+               WHEN PAY-REGULAR IN PAYMENT-RECORD
+                   ADD PAY-AMOUNT IN PAYMENT-RECORD
+                       TO ACCT-BALANCE
+               WHEN PAY-REFUND IN PAYMENT-RECORD
+                   ADD PAY-AMOUNT IN PAYMENT-RECORD
+                       TO ACCT-BALANCE
+               WHEN PAY-REVERSAL IN PAYMENT-RECORD
+                   SUBTRACT PAY-AMOUNT IN PAYMENT-RECORD
+                       FROM ACCT-BALANCE
+           END-EVALUATE.
+
+       2250-WRITE-AUDIT-ENTRY.
+           MOVE PAY-TRANS-ID IN PAYMENT-RECORD TO WS-AUDIT-REF-ID
+           CALL 'AUDITLOG' USING ACCT-ID WS-SAVE-BALANCE
+               ACCT-BALANCE WS-AUDIT-REF-ID WS-AUDIT-JOB-NAME.
+
+       2900-WRITE-EXCEPTION.
+           MOVE PAYMENT-RECORD TO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       2950-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2960-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       2960-WRITE-CHECKPOINT.
+           MOVE PAY-TRANS-ID IN PAYMENT-RECORD TO CHK-LAST-READ-TRANS-ID
+           MOVE WS-LAST-POSTED-TRANS-ID TO CHK-LAST-TRANS-ID
+           MOVE WS-LAST-POSTED-ACCT-ID TO CHK-LAST-ACCT-ID
+           MOVE WS-LAST-POSTED-BALANCE TO CHK-ACCT-BALANCE
+           MOVE WS-READ-COUNT TO CHK-READ-COUNT
+           MOVE WS-POSTED-COUNT TO CHK-POSTED-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CHK-EXCEPTION-COUNT
+           WRITE RESTART-RECORD.
+
+       3000-FINALIZE.
+           IF WS-SINCE-CHECKPOINT > ZERO
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF
+           CLOSE PAYMENT-FILE
+           CLOSE ACCOUNT-MASTER
+           CLOSE EXCEPTION-FILE
+           CLOSE RESTART-FILE
+           DISPLAY 'PAYPOST - TRANSACTIONS READ    : ' WS-READ-COUNT
+           DISPLAY 'PAYPOST - TRANSACTIONS POSTED  : ' WS-POSTED-COUNT
+           DISPLAY 'PAYPOST - TRANSACTIONS EXCEPT  : '
+               WS-EXCEPTION-COUNT.
