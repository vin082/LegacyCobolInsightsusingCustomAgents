@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPPMTCK.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    PRE-POSTING DUPLICATE-PAYMENT CHECK.  RUNS AHEAD OF PAYPOST
+      *    (NOT AS PART OF IT) SO A SUSPECT ITEM CAN BE HELD FOR
+      *    MANUAL REVIEW BEFORE IT EVER REACHES POSTING.  THE PAYMENT
+      *    FILE IS SORTED BY PAY-ACCT-ID/PAY-AMOUNT/PAY-TIMESTAMP AND
+      *    WALKED ONCE; WHEN A RECORD MATCHES THE SAME ACCOUNT AND
+      *    AMOUNT AS THE RECORD IMMEDIATELY AHEAD OF IT IN THE SORTED
+      *    SEQUENCE, AND BOTH FALL ON THE SAME CALENDAR DAY, IT IS
+      *    WRITTEN TO THE SUSPECT-DUPLICATES REPORT ALONGSIDE THE
+      *    TRANSACTION IT MATCHES SO AN OPERATOR CAN DECIDE WHETHER TO
+      *    RELEASE OR REJECT IT.  NO PAYMENT-FILE RECORD IS CHANGED
+      *    HERE - THIS PROGRAM ONLY FLAGS; PAYPOST REMAINS THE ONLY
+      *    PROGRAM THAT EVER POSTS A TRANSACTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT PAYMENT-SORT-WORK ASSIGN TO DSRTWORK.
+
+           SELECT SORTED-PAYMENT-FILE ASSIGN TO PAYDUPSR
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUSPECT-DUPLICATES-REPORT ASSIGN TO DUPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       SD  PAYMENT-SORT-WORK.
+       01  SORT-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SORTED-PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SUSPECT-DUPLICATES-REPORT
+           RECORDING MODE IS F.
+       01  SUSPECT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PAY-FS                   PIC XX VALUE SPACES.
+
+       01  WS-FLAGS.
+           05 WS-PAY-EOF               PIC X VALUE 'N'.
+              88 PAY-EOF                VALUE 'Y'.
+           05 WS-FIRST-RECORD-SW        PIC X VALUE 'Y'.
+              88 WS-FIRST-RECORD        VALUE 'Y'.
+
+       01  WS-CUR-DATE                   PIC 9(8) VALUE ZERO.
+
+       01  WS-PREV-DETAIL.
+           05 WS-PREV-ACCT-ID            PIC 9(10) VALUE ZERO.
+           05 WS-PREV-AMOUNT             PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-PREV-DATE               PIC 9(8)  VALUE ZERO.
+           05 WS-PREV-TRANS-ID           PIC 9(12) VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-READ-COUNT             PIC 9(7) VALUE ZERO.
+           05 WS-SUSPECT-COUNT          PIC 9(7) VALUE ZERO.
+
+       01  WS-SUSPECT-DETAIL.
+           05 FILLER                    PIC X(6)  VALUE SPACES.
+           05 WS-SD-ACCT-ID              PIC 9(10) VALUE ZERO.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 WS-SD-AMOUNT               PIC Z(7)9.99 VALUE ZERO.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 WS-SD-TRANS-ID             PIC 9(12) VALUE ZERO.
+           05 FILLER                    PIC X(4)  VALUE SPACES.
+           05 WS-SD-MATCHES-TEXT         PIC X(10) VALUE SPACES.
+           05 WS-SD-PREV-TRANS-ID        PIC 9(12) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT PAYMENT-SORT-WORK
+               ON ASCENDING KEY PAY-ACCT-ID    OF SORT-PAYMENT-RECORD
+               ON ASCENDING KEY PAY-AMOUNT     OF SORT-PAYMENT-RECORD
+               ON ASCENDING KEY PAY-TIMESTAMP  OF SORT-PAYMENT-RECORD
+               USING PAYMENT-FILE
+               GIVING SORTED-PAYMENT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PAYMENT UNTIL PAY-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  SORTED-PAYMENT-FILE
+           OPEN OUTPUT SUSPECT-DUPLICATES-REPORT
+           PERFORM 2910-READ-PAYMENT.
+
+       2000-PROCESS-PAYMENT.
+           MOVE PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8)
+               TO WS-CUR-DATE
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2100-COMPARE-TO-PREVIOUS
+           END-IF
+           PERFORM 2200-SAVE-AS-PREVIOUS
+           MOVE 'N' TO WS-FIRST-RECORD-SW
+           PERFORM 2910-READ-PAYMENT.
+
+       2100-COMPARE-TO-PREVIOUS.
+           IF PAY-ACCT-ID OF SORTED-PAYMENT-RECORD = WS-PREV-ACCT-ID
+               AND PAY-AMOUNT OF SORTED-PAYMENT-RECORD = WS-PREV-AMOUNT
+               AND WS-CUR-DATE = WS-PREV-DATE
+               PERFORM 2900-WRITE-SUSPECT-LINE
+           END-IF.
+
+       2200-SAVE-AS-PREVIOUS.
+           MOVE PAY-ACCT-ID OF SORTED-PAYMENT-RECORD TO WS-PREV-ACCT-ID
+           MOVE PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-PREV-AMOUNT
+           MOVE WS-CUR-DATE TO WS-PREV-DATE
+           MOVE PAY-TRANS-ID OF SORTED-PAYMENT-RECORD
+               TO WS-PREV-TRANS-ID.
+
+       2900-WRITE-SUSPECT-LINE.
+           MOVE SPACES TO WS-SUSPECT-DETAIL
+           MOVE PAY-ACCT-ID OF SORTED-PAYMENT-RECORD TO WS-SD-ACCT-ID
+           MOVE PAY-AMOUNT OF SORTED-PAYMENT-RECORD TO WS-SD-AMOUNT
+           MOVE PAY-TRANS-ID OF SORTED-PAYMENT-RECORD
+               TO WS-SD-TRANS-ID
+           MOVE 'MATCHES  :' TO WS-SD-MATCHES-TEXT
+           MOVE WS-PREV-TRANS-ID TO WS-SD-PREV-TRANS-ID
+           MOVE WS-SUSPECT-DETAIL TO SUSPECT-LINE
+           WRITE SUSPECT-LINE
+           ADD 1 TO WS-SUSPECT-COUNT.
+
+       2910-READ-PAYMENT.
+           READ SORTED-PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE SORTED-PAYMENT-FILE
+           CLOSE SUSPECT-DUPLICATES-REPORT
+           DISPLAY 'DUPPMTCK - TRANSACTIONS SCANNED : ' WS-READ-COUNT
+           DISPLAY 'DUPPMTCK - SUSPECT DUPLICATES    : '
+               WS-SUSPECT-COUNT.
