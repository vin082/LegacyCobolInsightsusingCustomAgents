@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    SHARED AUDIT-LOGGING SUBPROGRAM.  CALLED BY ANY PROGRAM
+      *    THAT CHANGES ACCT-BALANCE ON THE ACCOUNT MASTER (PAYPOST
+      *    TODAY; ANY FUTURE POSTING OR ADJUSTMENT PROGRAM TOMORROW)
+      *    TO RECORD THE BEFORE AND AFTER BALANCE, THE TRIGGERING
+      *    TRANSACTION OR JOB, AND A TIMESTAMP, SO A DISPUTED BALANCE
+      *    CAN BE TRACED BACK TO THE EXACT RUN THAT CHANGED IT.  THE
+      *    AUDIT FILE IS OPENED ONCE, ON THE FIRST CALL IN THE RUN
+      *    UNIT, AND LEFT OPEN FOR THE LIFE OF THE RUN; THE RUNTIME
+      *    CLOSES IT WHEN THE CALLING PROGRAM REACHES STOP RUN.  THE
+      *    SEQUENCE NUMBER IS READ FORWARD FROM THE EXISTING AUDIT
+      *    FILE ON THE FIRST CALL SO NUMBERING IS NEVER REUSED ACROSS
+      *    RUNS, THEN THE FILE IS REOPENED FOR APPEND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           COPY AUDIT-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FS                 PIC XX VALUE SPACES.
+           88 WS-AUDIT-EOF             VALUE '10'.
+           88 WS-AUDIT-MISSING         VALUE '35'.
+
+       01  WS-FIRST-CALL-SW            PIC X VALUE 'Y'.
+           88 WS-FIRST-CALL            VALUE 'Y'.
+
+       01  WS-NEXT-SEQ-NO               PIC 9(9) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-ACCT-ID                   PIC 9(10).
+       01  LK-OLD-BALANCE                PIC S9(11)V99 COMP-3.
+       01  LK-NEW-BALANCE                PIC S9(11)V99 COMP-3.
+       01  LK-REF-ID                     PIC X(12).
+       01  LK-JOB-NAME                   PIC X(8).
+
+       PROCEDURE DIVISION USING LK-ACCT-ID LK-OLD-BALANCE
+           LK-NEW-BALANCE LK-REF-ID LK-JOB-NAME.
+       0000-MAIN-PROCESS.
+           IF WS-FIRST-CALL
+               PERFORM 1000-INITIALIZE
+           END-IF
+           PERFORM 2000-WRITE-AUDIT-RECORD
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-DETERMINE-NEXT-SEQ
+           IF WS-AUDIT-MISSING
+               OPEN OUTPUT AUDIT-FILE
+           ELSE
+               OPEN EXTEND AUDIT-FILE
+           END-IF
+           MOVE 'N' TO WS-FIRST-CALL-SW.
+
+       1100-DETERMINE-NEXT-SEQ.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-MISSING
+               MOVE 1 TO WS-NEXT-SEQ-NO
+           ELSE
+               PERFORM 1110-READ-AUDIT-RECORD
+               PERFORM UNTIL WS-AUDIT-EOF
+                   IF AUD-SEQ-NO >= WS-NEXT-SEQ-NO
+                       COMPUTE WS-NEXT-SEQ-NO = AUD-SEQ-NO + 1
+                   END-IF
+                   PERFORM 1110-READ-AUDIT-RECORD
+               END-PERFORM
+               IF WS-NEXT-SEQ-NO = ZERO
+                   MOVE 1 TO WS-NEXT-SEQ-NO
+               END-IF
+           END-IF
+           CLOSE AUDIT-FILE.
+
+       1110-READ-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2000-WRITE-AUDIT-RECORD.
+           MOVE LK-ACCT-ID TO AUD-ACCT-ID
+           MOVE WS-NEXT-SEQ-NO TO AUD-SEQ-NO
+           MOVE LK-OLD-BALANCE TO AUD-OLD-BALANCE
+           MOVE LK-NEW-BALANCE TO AUD-NEW-BALANCE
+           MOVE LK-REF-ID TO AUD-REF-ID
+           MOVE LK-JOB-NAME TO AUD-JOB-NAME
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-NEXT-SEQ-NO.
