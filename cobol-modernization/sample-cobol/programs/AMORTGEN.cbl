@@ -0,0 +1,350 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMORTGEN.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    LOAN AMORTIZATION SCHEDULE GENERATOR.  FOR EVERY ACCOUNT
+      *    WHERE ACCT-LOAN IS TRUE, LOOKS UP THE RATE AND TERM FROM
+      *    THE LOAN-TERMS FILE AND BUILDS A FORWARD AMORTIZATION
+      *    SCHEDULE OFF ACCT-BALANCE, THEN RECONCILES THE SCHEDULED
+      *    INSTALLMENT FOR THE RUN PERIOD AGAINST ACTUAL APPROVED
+      *    PAY-REGULAR POSTINGS ON THE PAYMENT FILE, FLAGGING LOANS
+      *    THAT ARE UNDER- OR OVER-PAID.  THE ACCOUNT FILE AND THE
+      *    LOAN-TERMS FILE MUST BOTH ALREADY BE IN ASCENDING ACCT-ID
+      *    SEQUENCE, ONE LOAN-TERMS RECORD PER LOAN ACCOUNT.  THE
+      *    PAYMENT FILE IS SORTED BY PAY-ACCT-ID/PAY-TIMESTAMP SO THE
+      *    PERIOD ACTIVITY CAN BE PICKED UP IN THE SAME PASS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETER-FILE ASSIGN TO AMRTPARM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT LOAN-TERMS-FILE ASSIGN TO LOANTERM
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYMENT-FILE ASSIGN TO PAYFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PAY-TRANS-ID
+               ALTERNATE RECORD KEY IS PAY-ACCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-PAY-FS.
+
+           SELECT PAYMENT-SORT-WORK ASSIGN TO PSRTWORK.
+
+           SELECT SORTED-PAYMENT-FILE ASSIGN TO PAYSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SCHEDULE-FILE ASSIGN TO AMRTSKD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-REPORT ASSIGN TO AMRTRECN
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETER-FILE
+           RECORDING MODE IS F.
+       01  PARAMETER-RECORD.
+           05 PARM-PERIOD-START       PIC 9(8).
+           05 PARM-PERIOD-END         PIC 9(8).
+           05 PARM-INSTALLMENTS-DUE   PIC 9(3).
+
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  LOAN-TERMS-FILE
+           RECORDING MODE IS F.
+       01  LOAN-TERMS-RECORD.
+           COPY LOAN-TERMS-RECORD.
+
+       FD  PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       SD  PAYMENT-SORT-WORK.
+       01  SORT-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SORTED-PAYMENT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-PAYMENT-RECORD.
+           COPY PAYMENT-RECORD.
+
+       FD  SCHEDULE-FILE
+           RECORDING MODE IS F.
+       01  SCHEDULE-LINE                  PIC X(80).
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-ACCT-EOF             PIC X VALUE 'N'.
+              88 ACCT-EOF             VALUE 'Y'.
+           05 WS-PAY-EOF              PIC X VALUE 'N'.
+              88 PAY-EOF              VALUE 'Y'.
+           05 WS-PAY-FS               PIC XX VALUE SPACES.
+           05 WS-ACCT-FS              PIC XX VALUE SPACES.
+           05 WS-LNT-EOF              PIC X VALUE 'N'.
+              88 LNT-EOF              VALUE 'Y'.
+
+       01  WS-HIGH-KEY-10               PIC 9(10) VALUE 9999999999.
+       01  WS-LNT-KEY                   PIC 9(10) VALUE ZERO.
+
+       01  WS-PARM.
+           05 WS-PERIOD-START          PIC 9(8) VALUE ZERO.
+           05 WS-PERIOD-END            PIC 9(8) VALUE 99999999.
+           05 WS-INSTALLMENTS-DUE      PIC 9(3) VALUE 1.
+
+       01  WS-COUNTERS.
+           05 WS-LOAN-COUNT           PIC 9(7) VALUE ZERO.
+           05 WS-SCHEDULE-LINE-COUNT  PIC 9(7) VALUE ZERO.
+           05 WS-BREACH-COUNT         PIC 9(7) VALUE ZERO.
+           05 WS-MISSING-TERMS-COUNT  PIC 9(7) VALUE ZERO.
+
+       01  WS-AMORT-CALC.
+           05 WS-MONTHLY-RATE          PIC 9V9(6) COMP-3.
+           05 WS-GROWTH-FACTOR         PIC 9(4)V9(6) COMP-3.
+           05 WS-INSTALLMENT           PIC S9(9)V99 COMP-3.
+           05 WS-MONTH-NO              PIC 9(3).
+           05 WS-BEGIN-BALANCE         PIC S9(11)V99 COMP-3.
+           05 WS-INTEREST-PORTION      PIC S9(9)V99 COMP-3.
+           05 WS-PRINCIPAL-PORTION     PIC S9(9)V99 COMP-3.
+           05 WS-END-BALANCE           PIC S9(11)V99 COMP-3.
+
+       01  WS-PERIOD-ACTUAL-PAID        PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-PERIOD-EXPECTED           PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-PAY-VARIANCE              PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01  WS-SCHEDULE-DETAIL.
+           05 FILLER                   PIC X(6)  VALUE SPACES.
+           05 WS-SKD-ACCT-ID            PIC 9(10) VALUE ZERO.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-SKD-MONTH-NO            PIC ZZ9   VALUE ZERO.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-SKD-BEGIN-BAL           PIC -(9)9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 WS-SKD-INTEREST            PIC -(7)9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 WS-SKD-PRINCIPAL           PIC -(7)9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 WS-SKD-END-BAL             PIC -(9)9.99.
+
+       01  WS-RECON-DETAIL.
+           05 FILLER                   PIC X(6)  VALUE SPACES.
+           05 WS-RCN-ACCT-ID             PIC 9(10) VALUE ZERO.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-RCN-EXPECTED            PIC -(7)9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 WS-RCN-ACTUAL              PIC -(7)9.99.
+           05 FILLER                   PIC X(1)  VALUE SPACES.
+           05 WS-RCN-VARIANCE            PIC -(7)9.99.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-RCN-STATUS              PIC X(14) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT PAYMENT-SORT-WORK
+               ON ASCENDING KEY PAY-ACCT-ID OF SORT-PAYMENT-RECORD
+               ON ASCENDING KEY PAY-TIMESTAMP OF SORT-PAYMENT-RECORD
+               USING PAYMENT-FILE
+               GIVING SORTED-PAYMENT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNT UNTIL ACCT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PARAMETER-FILE
+           READ PARAMETER-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-PERIOD-START      TO WS-PERIOD-START
+                   MOVE PARM-PERIOD-END        TO WS-PERIOD-END
+                   MOVE PARM-INSTALLMENTS-DUE  TO WS-INSTALLMENTS-DUE
+           END-READ
+           CLOSE PARAMETER-FILE
+           OPEN INPUT  ACCOUNT-FILE
+           OPEN INPUT  LOAN-TERMS-FILE
+           OPEN INPUT  SORTED-PAYMENT-FILE
+           OPEN OUTPUT SCHEDULE-FILE
+           OPEN OUTPUT RECON-REPORT
+           PERFORM 2910-READ-ACCOUNT
+           PERFORM 2920-READ-PAYMENT
+           PERFORM 2930-READ-LOAN-TERMS.
+
+       2000-PROCESS-ACCOUNT.
+           PERFORM 2050-SKIP-STALE-PAYMENTS
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT LESS THAN ACCT-ID OF ACCOUNT-RECORD
+           MOVE ZERO TO WS-PERIOD-ACTUAL-PAID
+           PERFORM 2100-ACCUMULATE-PERIOD-PAID
+               UNTIL PAY-EOF
+               OR PAY-ACCT-ID OF SORTED-PAYMENT-RECORD
+                   NOT = ACCT-ID OF ACCOUNT-RECORD
+           IF ACCT-LOAN
+               PERFORM 2200-PROCESS-LOAN-ACCOUNT
+           END-IF
+           PERFORM 2910-READ-ACCOUNT.
+
+       2050-SKIP-STALE-PAYMENTS.
+           PERFORM 2920-READ-PAYMENT.
+
+       2100-ACCUMULATE-PERIOD-PAID.
+           IF PAY-REGULAR OF SORTED-PAYMENT-RECORD
+               AND PAY-APPROVED OF SORTED-PAYMENT-RECORD
+               AND PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8) >=
+                   WS-PERIOD-START
+               AND PAY-TIMESTAMP OF SORTED-PAYMENT-RECORD (1:8) <=
+                   WS-PERIOD-END
+               ADD PAY-AMOUNT OF SORTED-PAYMENT-RECORD
+                   TO WS-PERIOD-ACTUAL-PAID
+           END-IF
+           PERFORM 2920-READ-PAYMENT.
+
+       2200-PROCESS-LOAN-ACCOUNT.
+           PERFORM 2210-SKIP-ORPHAN-LOAN-TERMS
+               UNTIL LNT-EOF
+               OR WS-LNT-KEY NOT LESS THAN ACCT-ID OF ACCOUNT-RECORD
+           IF LNT-EOF
+               OR WS-LNT-KEY NOT = ACCT-ID OF ACCOUNT-RECORD
+               PERFORM 2290-REPORT-MISSING-TERMS
+           ELSE
+               PERFORM 2300-BUILD-SCHEDULE
+               PERFORM 2400-RECONCILE-PERIOD
+               ADD 1 TO WS-LOAN-COUNT
+               PERFORM 2930-READ-LOAN-TERMS
+           END-IF.
+
+      *    A LOAN-TERMS-FILE KEY THAT TRAILS THE CURRENT ACCT-ID IS AN
+      *    ORPHANED LOAN-TERMS RECORD (NO ACCOUNT CLAIMS IT) AND IS
+      *    SKIPPED RATHER THAN ALLOWED TO MISALIGN EVERY LOAN ACCOUNT
+      *    THAT FOLLOWS.
+       2210-SKIP-ORPHAN-LOAN-TERMS.
+           PERFORM 2930-READ-LOAN-TERMS.
+
+       2290-REPORT-MISSING-TERMS.
+           MOVE SPACES TO WS-RECON-DETAIL
+           MOVE ACCT-ID OF ACCOUNT-RECORD TO WS-RCN-ACCT-ID
+           MOVE ZERO TO WS-RCN-EXPECTED
+           MOVE WS-PERIOD-ACTUAL-PAID TO WS-RCN-ACTUAL
+           MOVE ZERO TO WS-RCN-VARIANCE
+           MOVE 'MISSING TERMS' TO WS-RCN-STATUS
+           MOVE WS-RECON-DETAIL TO RECON-LINE
+           WRITE RECON-LINE
+           ADD 1 TO WS-MISSING-TERMS-COUNT.
+
+       2300-BUILD-SCHEDULE.
+           COMPUTE WS-MONTHLY-RATE =
+               LNT-ANNUAL-RATE / 12
+           IF LNT-ANNUAL-RATE = ZERO
+               COMPUTE WS-INSTALLMENT ROUNDED =
+                   ACCT-BALANCE OF ACCOUNT-RECORD / LNT-TERM-MONTHS
+           ELSE
+               COMPUTE WS-GROWTH-FACTOR =
+                   (1 + WS-MONTHLY-RATE) ** LNT-TERM-MONTHS
+               COMPUTE WS-INSTALLMENT ROUNDED =
+                   (ACCT-BALANCE OF ACCOUNT-RECORD * WS-MONTHLY-RATE
+                       * WS-GROWTH-FACTOR)
+                   / (WS-GROWTH-FACTOR - 1)
+           END-IF
+           MOVE ACCT-BALANCE OF ACCOUNT-RECORD TO WS-BEGIN-BALANCE
+           PERFORM 2310-WRITE-SCHEDULE-MONTH
+               VARYING WS-MONTH-NO FROM 1 BY 1
+               UNTIL WS-MONTH-NO > LNT-TERM-MONTHS.
+
+       2310-WRITE-SCHEDULE-MONTH.
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+               WS-BEGIN-BALANCE * WS-MONTHLY-RATE
+           COMPUTE WS-PRINCIPAL-PORTION =
+               WS-INSTALLMENT - WS-INTEREST-PORTION
+           COMPUTE WS-END-BALANCE =
+               WS-BEGIN-BALANCE - WS-PRINCIPAL-PORTION
+           MOVE SPACES TO WS-SCHEDULE-DETAIL
+           MOVE ACCT-ID OF ACCOUNT-RECORD TO WS-SKD-ACCT-ID
+           MOVE WS-MONTH-NO TO WS-SKD-MONTH-NO
+           MOVE WS-BEGIN-BALANCE TO WS-SKD-BEGIN-BAL
+           MOVE WS-INTEREST-PORTION TO WS-SKD-INTEREST
+           MOVE WS-PRINCIPAL-PORTION TO WS-SKD-PRINCIPAL
+           MOVE WS-END-BALANCE TO WS-SKD-END-BAL
+           MOVE WS-SCHEDULE-DETAIL TO SCHEDULE-LINE
+           WRITE SCHEDULE-LINE
+           MOVE WS-END-BALANCE TO WS-BEGIN-BALANCE
+           ADD 1 TO WS-SCHEDULE-LINE-COUNT.
+
+       2400-RECONCILE-PERIOD.
+           COMPUTE WS-PERIOD-EXPECTED =
+               WS-INSTALLMENT * WS-INSTALLMENTS-DUE
+           COMPUTE WS-PAY-VARIANCE =
+               WS-PERIOD-ACTUAL-PAID - WS-PERIOD-EXPECTED
+           MOVE SPACES TO WS-RECON-DETAIL
+           MOVE ACCT-ID OF ACCOUNT-RECORD TO WS-RCN-ACCT-ID
+           MOVE WS-PERIOD-EXPECTED TO WS-RCN-EXPECTED
+           MOVE WS-PERIOD-ACTUAL-PAID TO WS-RCN-ACTUAL
+           MOVE WS-PAY-VARIANCE TO WS-RCN-VARIANCE
+           EVALUATE TRUE
+               WHEN WS-PAY-VARIANCE < 0
+                   MOVE 'UNDER-PAID' TO WS-RCN-STATUS
+                   ADD 1 TO WS-BREACH-COUNT
+               WHEN WS-PAY-VARIANCE > 0
+                   MOVE 'OVER-PAID' TO WS-RCN-STATUS
+                   ADD 1 TO WS-BREACH-COUNT
+               WHEN OTHER
+                   MOVE 'ON SCHEDULE' TO WS-RCN-STATUS
+           END-EVALUATE
+           MOVE WS-RECON-DETAIL TO RECON-LINE
+           WRITE RECON-LINE.
+
+       2910-READ-ACCOUNT.
+           READ ACCOUNT-FILE
+               AT END
+                   SET ACCT-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-PAYMENT.
+           READ SORTED-PAYMENT-FILE
+               AT END
+                   SET PAY-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO PAY-ACCT-ID
+                       OF SORTED-PAYMENT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2930-READ-LOAN-TERMS.
+           READ LOAN-TERMS-FILE
+               AT END
+                   SET LNT-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-10 TO WS-LNT-KEY
+               NOT AT END
+                   MOVE LNT-ACCT-ID TO WS-LNT-KEY
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE ACCOUNT-FILE
+           CLOSE LOAN-TERMS-FILE
+           CLOSE SORTED-PAYMENT-FILE
+           CLOSE SCHEDULE-FILE
+           CLOSE RECON-REPORT
+           DISPLAY 'AMORTGEN - LOAN ACCOUNTS PROCESSED : '
+               WS-LOAN-COUNT
+           DISPLAY 'AMORTGEN - SCHEDULE LINES WRITTEN  : '
+               WS-SCHEDULE-LINE-COUNT
+           DISPLAY 'AMORTGEN - PAYMENT VARIANCES FOUND : '
+               WS-BREACH-COUNT
+           DISPLAY 'AMORTGEN - LOAN ACCTS MISSING TERMS: '
+               WS-MISSING-TERMS-COUNT.
