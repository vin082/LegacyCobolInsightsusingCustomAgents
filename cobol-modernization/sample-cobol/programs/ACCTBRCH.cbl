@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTBRCH.
+       AUTHOR. BATCH-SYSTEMS.
+      *REMARKS.
+      *    OVERDRAFT AND CREDIT-LIMIT BREACH DETECTION.  RUN RIGHT
+      *    AFTER POSTING TO LIST EVERY ACCOUNT WHOSE ACCT-BALANCE HAS
+      *    GONE PAST ITS ACCT-LIMIT: FOR CURRENT ACCOUNTS, A NEGATIVE
+      *    BALANCE BELOW -ACCT-LIMIT; FOR LOAN ACCOUNTS, A BALANCE
+      *    THAT EXCEEDS THE APPROVED LIMIT.  SAVINGS ACCOUNTS CARRY
+      *    NO OVERDRAFT FACILITY AND ARE NOT CHECKED.  THE ACCOUNT
+      *    FILE IS SORTED BY ACCT-CUST-ID SO CUSTOMER NAME CAN BE
+      *    PULLED IN FROM THE CUSTOMER MASTER, WHICH MUST ALREADY BE
+      *    IN ASCENDING CUST-ID SEQUENCE, IN A SINGLE MATCH-MERGE
+      *    PASS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-FS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-ID
+               FILE STATUS IS WS-ACCT-FS.
+
+           SELECT ACCOUNT-SORT-WORK ASSIGN TO ASRTWORK.
+
+           SELECT SORTED-ACCOUNT-FILE ASSIGN TO ACCTSORT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BREACH-REPORT ASSIGN TO BRCHRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-RECORD.
+           COPY CUSTOMER-RECORD.
+
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       SD  ACCOUNT-SORT-WORK.
+       01  SORT-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  SORTED-ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  SORTED-ACCOUNT-RECORD.
+           COPY ACCOUNT-RECORD.
+
+       FD  BREACH-REPORT
+           RECORDING MODE IS F.
+       01  BREACH-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05 WS-CUST-EOF             PIC X VALUE 'N'.
+              88 CUST-EOF             VALUE 'Y'.
+           05 WS-ACCT-EOF             PIC X VALUE 'N'.
+              88 ACCT-EOF             VALUE 'Y'.
+
+       01  WS-CUST-FS                   PIC XX VALUE SPACES.
+       01  WS-ACCT-FS                   PIC XX VALUE SPACES.
+
+       01  WS-HIGH-KEY-8                PIC 9(8) VALUE 99999999.
+
+       01  WS-BREACH-AMOUNT             PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-COUNTERS.
+           05 WS-ACCT-COUNT           PIC 9(7) VALUE ZERO.
+           05 WS-BREACH-COUNT         PIC 9(7) VALUE ZERO.
+
+      * THE GROUP BELOW MUST STAY AT OR UNDER 80 BYTES SO THE MOVE TO
+      * THE 80-BYTE BREACH-LINE NEVER TRUNCATES A TRAILING FIELD; THE
+      * CUSTOMER NAME IS SHOWN ABBREVIATED TO LEAVE ROOM FOR THE
+      * ACCOUNT'S BALANCE, LIMIT, AND OVER-LIMIT AMOUNT.
+       01  WS-BREACH-DETAIL.
+           05 FILLER                  PIC X(2)  VALUE SPACES.
+           05 WS-BRC-ACCT-ID           PIC 9(10) VALUE ZERO.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 WS-BRC-CUST-ID           PIC 9(8)  VALUE ZERO.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 WS-BRC-CUST-NAME         PIC X(14) VALUE SPACES.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 WS-BRC-TYPE              PIC X(4)  VALUE SPACES.
+           05 WS-BRC-BALANCE           PIC -(9)9.99.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 WS-BRC-LIMIT             PIC -(7)9.99.
+           05 FILLER                  PIC X(1)  VALUE SPACES.
+           05 WS-BRC-OVER              PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           SORT ACCOUNT-SORT-WORK
+               ON ASCENDING KEY ACCT-CUST-ID OF SORT-ACCOUNT-RECORD
+               USING ACCOUNT-FILE
+               GIVING SORTED-ACCOUNT-FILE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-MERGE
+               UNTIL CUST-EOF AND ACCT-EOF
+           PERFORM 3000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTOMER-FILE
+           OPEN INPUT  SORTED-ACCOUNT-FILE
+           OPEN OUTPUT BREACH-REPORT
+           PERFORM 2910-READ-CUSTOMER
+           PERFORM 2920-READ-ACCOUNT.
+
+       2000-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD
+                       < CUST-ID IN CUSTOMER-RECORD
+                   PERFORM 2100-CHECK-BREACH-NO-NAME
+                   PERFORM 2920-READ-ACCOUNT
+               WHEN ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD
+                       = CUST-ID IN CUSTOMER-RECORD
+                   AND CUST-ID IN CUSTOMER-RECORD NOT = WS-HIGH-KEY-8
+                   PERFORM 2200-CHECK-BREACH-WITH-NAME
+                   PERFORM 2920-READ-ACCOUNT
+               WHEN OTHER
+                   PERFORM 2910-READ-CUSTOMER
+           END-EVALUATE.
+
+       2100-CHECK-BREACH-NO-NAME.
+           MOVE SPACES TO WS-BRC-CUST-NAME
+           PERFORM 2300-EVALUATE-ACCOUNT.
+
+       2200-CHECK-BREACH-WITH-NAME.
+           MOVE CUST-NAME IN CUSTOMER-RECORD TO WS-BRC-CUST-NAME
+           PERFORM 2300-EVALUATE-ACCOUNT.
+
+       2300-EVALUATE-ACCOUNT.
+           ADD 1 TO WS-ACCT-COUNT
+           EVALUATE TRUE
+               WHEN ACCT-CURRENT OF SORTED-ACCOUNT-RECORD
+                   AND ACCT-BALANCE OF SORTED-ACCOUNT-RECORD <
+                       (0 - ACCT-LIMIT OF SORTED-ACCOUNT-RECORD)
+                   COMPUTE WS-BREACH-AMOUNT =
+                       (0 - ACCT-LIMIT OF SORTED-ACCOUNT-RECORD)
+                       - ACCT-BALANCE OF SORTED-ACCOUNT-RECORD
+                   MOVE 'CUR ' TO WS-BRC-TYPE
+                   PERFORM 2400-WRITE-BREACH-LINE
+               WHEN ACCT-LOAN OF SORTED-ACCOUNT-RECORD
+                   AND ACCT-BALANCE OF SORTED-ACCOUNT-RECORD >
+                       ACCT-LIMIT OF SORTED-ACCOUNT-RECORD
+                   COMPUTE WS-BREACH-AMOUNT =
+                       ACCT-BALANCE OF SORTED-ACCOUNT-RECORD
+                       - ACCT-LIMIT OF SORTED-ACCOUNT-RECORD
+                   MOVE 'LON ' TO WS-BRC-TYPE
+                   PERFORM 2400-WRITE-BREACH-LINE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2400-WRITE-BREACH-LINE.
+           MOVE ACCT-ID OF SORTED-ACCOUNT-RECORD
+               TO WS-BRC-ACCT-ID
+           MOVE ACCT-CUST-ID OF SORTED-ACCOUNT-RECORD TO WS-BRC-CUST-ID
+           MOVE ACCT-BALANCE OF SORTED-ACCOUNT-RECORD TO WS-BRC-BALANCE
+           MOVE ACCT-LIMIT OF SORTED-ACCOUNT-RECORD TO WS-BRC-LIMIT
+           MOVE WS-BREACH-AMOUNT TO WS-BRC-OVER
+           MOVE WS-BREACH-DETAIL TO BREACH-LINE
+           WRITE BREACH-LINE
+           ADD 1 TO WS-BREACH-COUNT.
+
+       2910-READ-CUSTOMER.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUST-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-8 TO CUST-ID IN CUSTOMER-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       2920-READ-ACCOUNT.
+           READ SORTED-ACCOUNT-FILE
+               AT END
+                   SET ACCT-EOF TO TRUE
+                   MOVE WS-HIGH-KEY-8 TO ACCT-CUST-ID
+                       OF SORTED-ACCOUNT-RECORD
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       3000-FINALIZE.
+           CLOSE CUSTOMER-FILE
+           CLOSE SORTED-ACCOUNT-FILE
+           CLOSE BREACH-REPORT
+           DISPLAY 'ACCTBRCH - ACCOUNTS REVIEWED : ' WS-ACCT-COUNT
+           DISPLAY 'ACCTBRCH - BREACHES FOUND    : ' WS-BREACH-COUNT.
