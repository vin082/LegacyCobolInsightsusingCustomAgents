@@ -0,0 +1,3 @@
+       05 LNT-ACCT-ID        PIC 9(10).
+       05 LNT-ANNUAL-RATE    PIC 9V9(6) COMP-3.
+       05 LNT-TERM-MONTHS    PIC 9(3).
