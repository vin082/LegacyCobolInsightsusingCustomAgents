@@ -12,3 +12,4 @@
           88 PAY-REVERSED   VALUE 'REVERSED  '.
           88 PAY-REJECTED   VALUE 'REJECTED  '.
        05 PAY-TIMESTAMP     PIC X(26).
+       05 PAY-ORIG-TRANS-ID PIC 9(12) VALUE ZERO.
