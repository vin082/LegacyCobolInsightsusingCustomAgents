@@ -0,0 +1,7 @@
+       05 AUD-ACCT-ID        PIC 9(10).
+       05 AUD-SEQ-NO         PIC 9(9).
+       05 AUD-OLD-BALANCE    PIC S9(11)V99 COMP-3.
+       05 AUD-NEW-BALANCE    PIC S9(11)V99 COMP-3.
+       05 AUD-REF-ID         PIC X(12).
+       05 AUD-JOB-NAME       PIC X(8).
+       05 AUD-TIMESTAMP      PIC X(26).
